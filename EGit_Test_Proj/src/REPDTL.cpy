@@ -0,0 +1,83 @@
+      ***             P R O G R A M  C H A N G E  L O G                **REPDTL*
+      *******************************************************************REPDTL*
+      *  CHANGED BY:                                  DATE:            **REPDTL*
+      *                                                                **REPDTL*
+      *  LOUIS - INITIAL VERSION FOR DB2CBLFD          2026-08-09      **REPDTL*
+      *                                                                **REPDTL*
+      *******************************************************************REPDTL*
+                                                                        *REPDTL*
+       01  W-REPORT-RECORD.                                             *REPDTL*
+           05  REP-EMP-NBR                    PIC X(06).                *REPDTL*
+           05  SPACER1                        PIC X.                    *REPDTL*
+           05  REP-LAST-NAME                  PIC X(15).                *REPDTL*
+           05  SPACER2                        PIC X.                    *REPDTL*
+           05  REP-FIRST-NAME                 PIC X(12).                *REPDTL*
+           05  SPACER3                        PIC X.                    *REPDTL*
+           05  REP-MID-INIT                   PIC X(01).                *REPDTL*
+           05  SPACER4                        PIC X.                    *REPDTL*
+           05  REP-WORK-DEPT                  PIC X(03).                *REPDTL*
+           05  SPACER5                        PIC X.                    *REPDTL*
+           05  REP-JOB                        PIC X(08).                *REPDTL*
+           05  SPACER6                        PIC X.                    *REPDTL*
+           05  REP-HIRE-DATE                  PIC X(10).                *REPDTL*
+           05  SPACER7                        PIC X.                    *REPDTL*
+           05  REP-EDLEVEL                    PIC ZZ9.                  *REPDTL*
+           05  SPACER8                        PIC X.                    *REPDTL*
+           05  REP-PHONE-EXT                  PIC X(04).                *REPDTL*
+           05  SPACER9                        PIC X.                    *REPDTL*
+           05  REP-SEX                        PIC X(01).                *REPDTL*
+           05  SPACER10                       PIC X.                    *REPDTL*
+           05  REP-SALARY                     PIC ZZZZZZ9.99.           *REPDTL*
+      /                                                                 *REPDTL*
+       01  W-REPORT-HEADER1.                                            *REPDTL*
+           05  HD1-EMP-NBR          PIC X(06) VALUE 'EMPNUM'.           *REPDTL*
+           05  SPACER1                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-LAST-NAME        PIC X(15) VALUE 'LASTNME'.          *REPDTL*
+           05  SPACER2                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-FIRST-NAME       PIC X(12) VALUE 'FIRSTNME'.         *REPDTL*
+           05  SPACER3                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-MID-INIT         PIC X(01) VALUE 'M'.                *REPDTL*
+           05  SPACER4                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-WORK-DEPT        PIC X(03) VALUE 'DEP'.              *REPDTL*
+           05  SPACER5                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-JOB              PIC X(08) VALUE 'JOB'.              *REPDTL*
+           05  SPACER6                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-HIRE-DATE        PIC X(10) VALUE 'HIREDATE'.         *REPDTL*
+           05  SPACER7                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-EDLEVEL          PIC X(03) VALUE 'EDL'.              *REPDTL*
+           05  SPACER8                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-PHONE-EXT        PIC X(04) VALUE 'PHNE'.             *REPDTL*
+           05  SPACER9                        PIC X VALUE ' '.          *REPDTL*
+           05  HD1-SEX              PIC X(01) VALUE 'S'.                *REPDTL*
+           05  SPACER10                       PIC X VALUE ' '.          *REPDTL*
+           05  HD1-SALARY           PIC X(09) VALUE 'SALARY'.           *REPDTL*
+      /                                                                 *REPDTL*
+       01  W-REPORT-HEADER2.                                            *REPDTL*
+           05  HD2-EMP-NBR          PIC X(06) VALUE '------'.           *REPDTL*
+           05  SPACER1                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-LAST-NAME        PIC X(15) VALUE '-------'.          *REPDTL*
+           05  SPACER2                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-FIRST-NAME       PIC X(12) VALUE '--------'.         *REPDTL*
+           05  SPACER3                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-MID-INIT         PIC X(01) VALUE '-'.                *REPDTL*
+           05  SPACER4                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-WORK-DEPT        PIC X(03) VALUE '---'.              *REPDTL*
+           05  SPACER5                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-JOB              PIC X(08) VALUE '--------'.         *REPDTL*
+           05  SPACER6                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-HIRE-DATE        PIC X(10) VALUE '--------'.         *REPDTL*
+           05  SPACER7                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-EDLEVEL          PIC X(03) VALUE '---'.              *REPDTL*
+           05  SPACER8                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-PHONE-EXT        PIC X(04) VALUE '----'.             *REPDTL*
+           05  SPACER9                        PIC X VALUE ' '.          *REPDTL*
+           05  HD2-SEX              PIC X(01) VALUE '-'.                *REPDTL*
+           05  SPACER10                       PIC X VALUE ' '.          *REPDTL*
+           05  HD2-SALARY           PIC X(09) VALUE '------'.           *REPDTL*
+      /                                                                 *REPDTL*
+       01  W-REPORT-TITLE.                                              *REPDTL*
+           05  SPACER1                 PIC X(5) VALUE '*****'.          *REPDTL*
+           05  REPORT-TITLE   PIC X(25) VALUE                           *REPDTL*
+               ' EMPLOYEE DETAIL REPORT '.                              *REPDTL*
+           05  SPACER2                 PIC X(5) VALUE '*****'.          *REPDTL*
+           05  SPACER3                          PIC X(37) VALUE ' '.    *REPDTL*
\ No newline at end of file
