@@ -0,0 +1,332 @@
+      ******************************************************************
+      *   DO NOT REMOVE.  CHAMP LINK CONTROL STATEMENTS.                
+      ******************************************************************
+      * STARTOPT:                                                       
+      * DB2OEXP: YES                                                    
+      * DB2OISO: UR                                                     
+      * ENDOPT:                                                         
+      ******************************************************************
+       IDENTIFICATION DIVISION.                                         
+       PROGRAM-ID. DB2CBLFD.                                            
+      *    AUTHOR. R. WAGNER                                            
+      *                                                                 
+      *    OWNER:                                                       
+      *                                                                 
+      *    JOB NUMBER(S):                                               
+      *                                                                 
+      *REMARKS.                                                         
+      *                                                                 
+      *  WIDE EMPLOYEE DETAIL LISTING - ADDS THE DCLEMP COLUMNS NOT
+      *  SHOWN ON THE DB2CBLEX SUMMARY REPORT (JOB, HIRE DATE,
+      *  EDUCATION LEVEL, PHONE EXTENSION).  BIRTHDATE/BONUS/COMM ARE
+      *  OUT OF SCOPE - SEE THE CHANGE LOG BELOW.
+      *                                                                 
+      *  INPUT PARMS:  NONE                                             
+      *                                                                 
+      *  OUTPUT PARMS: NONE                                             
+      *                                                                 
+      *  INPUT FILES:  NONE                                             
+      *                                                                 
+      *  OUTPUT FILES: ALL EMPLOYEE RECORDS - WIDE DETAIL FORMAT        
+      *                                                                 
+      *  COPY MEMBERS:                                                  
+      *                DCLEMP                                           
+      *                REPDTL                                           
+      *    TABLES:                                                      
+      *            DSN8110.EMP                                          
+      *    SWITCHES:                                                    
+      *                                                                 
+      *                                                                 
+      *    EXITS:                                                       
+      *                                                                 
+      *      NORMAL:                                                    
+      *             WHEN A END OF TABLE FETCH RETURN CODE IS RECEIVED   
+      *                                                                 
+      *      ABNORMAL:                                                  
+      *             WAASABND IS CALLED WITH C-ABEND-CODE/C-ABEND-TYPE   
+      *             WHEN OPEN, FETCH OR CLOSE RETURNS AN SQLCODE OTHER  
+      *             THAN DB2-OK OR DB2-END-OF-TABLE                     
+      *                                                                 
+      *    RETURN CODES:                                                
+      *                                                                 
+      *    SPECIAL LOGIC:  NONE                                         
+      *                                                                 
+      ******************************************************************
+      ***             P R O G R A M  C H A N G E  L O G                *
+      ******************************************************************
+      *  CHANGED BY:                                  DATE:            *
+      *                                                                *
+      *  LOUIS - INITIAL VERSION - WIDE EMPLOYEE       2026-08-09      *
+      *          DETAIL LISTING SPLIT OUT OF DB2CBLEX                  *
+      *  LOUIS - WIDENED REPORT-RECORD TO 83 BYTES     2026-08-09      *
+      *          TO MATCH REPDTL'S ACTUAL RECORD WIDTH                 *
+      *  LOUIS - EMP_FULL_RECORD DELIBERATELY OMITS    2026-08-09      *
+      *          BIRTHDATE, BONUS AND COMM - BONUS/COMM ARE ALREADY    *
+      *          ON THE DB2CBLEX SUMMARY REPORT'S TOTAL COMP COLUMN,   *
+      *          AND BIRTHDATE WAS NOT ONE OF THE COLUMNS ASKED FOR    *
+      *          FOR THIS WIDE LISTING (JOB/HIRE DATE/EDLEVEL/PHONE)   *
+      *                                                                *
+      ******************************************************************
+      ***           E N D  P R O G R A M  C H A N G E  L O G           *
+      ******************************************************************
+      /                                                                 
+       ENVIRONMENT DIVISION.                                            
+       CONFIGURATION SECTION.                                           
+                                                                        
+       INPUT-OUTPUT SECTION.                                            
+                                                                        
+       FILE-CONTROL.                                                    
+                                                                        
+           SELECT REPORT-FILE         ASSIGN TO RPTO0020.               
+                                                                        
+       DATA DIVISION.                                                   
+                                                                        
+       FILE SECTION.                                                    
+                                                                        
+                                                                        
+      ******************************************************************
+      * FILE:  REPORT-FILE                        DDNAME - GPSO0020    *
+      *                                                                *
+      ******************************************************************
+                                                                        
+       FD  REPORT-FILE                                                  
+           LABEL RECORDS ARE STANDARD                                   
+           RECORDING MODE IS F                                          
+           BLOCK CONTAINS 0 RECORDS                                     
+           DATA RECORD IS REPORT-RECORD.                                
+                                                                        
+       01  REPORT-RECORD     PIC X(83).
+                                                                        
+      /                                                                 
+       WORKING-STORAGE SECTION.                                         
+       01  START-OF-WORKING-STORAGE    PIC X(40)                        
+           VALUE 'DB2CBLFD START-OF-WORKING-STORAGE'.                   
+                                                                        
+       01  C-PROG-MOD.                                                  
+           05 C-THIS-PGM               PIC X(08) VALUE 'DB2CBLFD'.      
+      /                                                                 
+       COPY REPDTL.                                                     
+      /                                                                 
+      ***********              ***********                              
+      *      DB2 COMMUNICATION AREA      *                              
+      ***********              ***********                              
+                                                                        
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             
+      * DCLGEN FOR EMP TABLE                                            
+           EXEC SQL INCLUDE DCLEMP END-EXEC.                            
+                                                                        
+      ***********              ***********                              
+      *      DB2 BASIC RETURN CODES      *                              
+      ***********              ***********                              
+                                                                        
+       01  DB2-RETURNS.                                                 
+            05 DB2-OK                PIC S9(04) COMP VALUE 0.           
+            05 DB2-END-OF-TABLE      PIC S9(04) COMP VALUE 100.         
+      /                                                                 
+       01 NULL_AREA.                                                    
+      *    NULL_IND(1) EMPNO      NULL_IND(2) FIRSTNME  
+      *    NULL_IND(3) MIDINIT    NULL_IND(4) LASTNAME  
+      *    NULL_IND(5) WORKDEPT   NULL_IND(6) PHONENO   
+      *    NULL_IND(7) HIREDATE   NULL_IND(8) JOB       
+      *    NULL_IND(9) EDLEVEL    NULL_IND(10) SEX      
+      *    NULL_IND(11) SALARY                          
+          05 NULL_IND           PIC S9(4) COMP OCCURS 11 TIMES.         
+                                                                        
+      ****************************************************************  
+      *   * CURSOR CALL FOR THE FULL EMPLOYEE DETAIL LISTING        **  
+      *   * THIS INCLUDE CONTAINS THE CURSOR CODE FOR RETRIEVING    **  
+      *   * EVERY DCLEMP COLUMN NEEDED FOR THE WIDE DETAIL REPORT   **  
+      ****************************************************************  
+             EXEC SQL                                                   
+                  DECLARE EMP_FULL_RECORD  CURSOR FOR                   
+                                                                        
+                     SELECT EMPNO,                                      
+                            FIRSTNME,                                   
+                            MIDINIT,                                    
+                            LASTNAME,                                   
+                            WORKDEPT,                                   
+                            PHONENO,                                    
+                            HIREDATE,                                   
+                            JOB,                                        
+                            EDLEVEL,                                    
+                            SEX,                                        
+                            SALARY                                      
+                     FROM DSN8110.EMP                                   
+                     ORDER BY LASTNAME ASC                              
+                                                                        
+                   END-EXEC.                                            
+                                                                        
+      /                                                                 
+       01   W-EDLEVEL-DISPLAY  PIC ZZ9.                                 
+                                                                        
+       01   CONSTANTS.                                                  
+            05  C-ABEND-PGM      PIC X(08)  VALUE  'WAASABND'.          
+            05  C-ABEND-CODE     PIC S9(09) COMP SYNC VALUE +3555.      
+            05  C-ABEND-TYPE     PIC X(02)  VALUE 'DN'.                 
+                                                                        
+      /                                                                 
+       01  ACCUMULATORS.                                                
+          05  A-RECORDS-READ           PIC S9(8) COMP  VALUE ZERO.      
+          05  A-RECORDS-WRITTEN        PIC S9(8) COMP  VALUE ZERO.      
+                                                                        
+      /                                                                 
+       LINKAGE SECTION.                                                 
+                                                                        
+       PROCEDURE DIVISION.                                              
+      ******************************************************************
+      *                                                                *
+      *           M A I N  L O O P                                     *
+      *                                                                *
+      ******************************************************************
+                                                                        
+           OPEN OUTPUT REPORT-FILE.                                     
+                                                                        
+           INITIALIZE   REPORT-RECORD                                   
+                      W-REPORT-RECORD.                                  
+                                                                        
+           WRITE REPORT-RECORD  FROM  W-REPORT-TITLE.                   
+           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER1.                 
+           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER2.                 
+                                                                        
+           PERFORM P5000-OPEN-EMP-RECORD.                               
+                                                                        
+           IF  SQLCODE  =  DB2-OK                                       
+               PERFORM  P5020-FETCH-EMP-RECORD                          
+               IF  SQLCODE  =  DB2-OK                                   
+                   PERFORM P0100-PROCESS-EMP-RECORD UNTIL               
+                           SQLCODE  NOT =  DB2-OK                       
+                   PERFORM P5010-CLOSE-EMP-RECORD                       
+               ELSE                                                     
+                   NEXT SENTENCE                                        
+               END-IF                                                   
+           ELSE                                                         
+               NEXT SENTENCE                                            
+           END-IF.                                                      
+                                                                        
+           DISPLAY 'TOTAL RECORDS READ        '  A-RECORDS-READ.        
+           DISPLAY 'TOTAL RECORDS WRITTEN     '  A-RECORDS-WRITTEN.     
+                                                                        
+           CLOSE REPORT-FILE.                                           
+                                                                        
+       EXIT-PROGRAM.                                                    
+           GOBACK.                                                      
+      /                                                                 
+       P0100-PROCESS-EMP-RECORD.                                        
+                                                                        
+      ******************************************************************
+      ******************************************************************
+                                                                        
+           IF  SQLCODE  =  DB2-OK                                       
+                                                                        
+                   PERFORM P0200-LOAD-EMP-DATA                          
+                   IF  SQLCODE  =  DB2-OK                               
+                       CONTINUE                                         
+                   END-IF                                               
+                   WRITE REPORT-RECORD  FROM  W-REPORT-RECORD           
+                   COMPUTE A-RECORDS-WRITTEN = A-RECORDS-WRITTEN + 1    
+           ELSE                                                         
+               IF  SQLCODE  =  DB2-END-OF-TABLE                         
+                   NEXT SENTENCE                                        
+               ELSE                                                     
+                   DISPLAY 'P100 PROCESS EMP REC'                       
+                   DISPLAY 'SQLCODE = ', SQLCODE.                       
+                                                                        
+           PERFORM P5020-FETCH-EMP-RECORD.                              
+      /                                                                 
+      ***************************************************************** 
+      *                                                               * 
+      ***************************************************************** 
+       P0200-LOAD-EMP-DATA.                                             
+                                                                        
+            INITIALIZE  W-REPORT-RECORD.                                
+                                                                        
+            MOVE EMPNO                          TO  REP-EMP-NBR.        
+            MOVE LASTNAME-TEXT(1:LASTNAME-LEN)  TO  REP-LAST-NAME.      
+            MOVE FIRSTNME-TEXT(1:FIRSTNME-LEN)  TO  REP-FIRST-NAME.     
+            MOVE MIDINIT                        TO  REP-MID-INIT.       
+            MOVE WORKDEPT                       TO  REP-WORK-DEPT.      
+            MOVE JOB                            TO  REP-JOB.            
+            MOVE HIREDATE                       TO  REP-HIRE-DATE.      
+            MOVE EDLEVEL                        TO  W-EDLEVEL-DISPLAY.  
+            MOVE W-EDLEVEL-DISPLAY               TO  REP-EDLEVEL.       
+            MOVE PHONENO                        TO  REP-PHONE-EXT.      
+            MOVE SEX                            TO  REP-SEX.            
+            MOVE SALARY                         TO  REP-SALARY.         
+      /                                                                 
+      ******************************************************************
+      *      O P E N  E M P L O Y E E  D E T A I L  C U R S O R        *
+      ******************************************************************
+       P5000-OPEN-EMP-RECORD.                                           
+                                                                        
+             EXEC SQL                                                   
+               OPEN EMP_FULL_RECORD                                     
+             END-EXEC.                                                  
+                                                                        
+             IF  SQLCODE  =  DB2-OK                                     
+                 NEXT SENTENCE                                          
+             ELSE                                                       
+                 DISPLAY 'ERROR IN DB2 CALL TO EMP RECORD'              
+                 DISPLAY 'SQLCODE =', SQLCODE                           
+                 DISPLAY 'P5000-OPEN-EMP-REC'                           
+                 PERFORM P9999-ABEND-PGM.                               
+      /                                                                 
+      ******************************************************************
+      *      C L O S E  E M P L O Y E E  D E T A I L  C U R S O R      *
+      ******************************************************************
+       P5010-CLOSE-EMP-RECORD.                                          
+                                                                        
+             EXEC SQL                                                   
+               CLOSE EMP_FULL_RECORD                                    
+             END-EXEC.                                                  
+                                                                        
+             IF  SQLCODE  =  DB2-OK                                     
+                 NEXT SENTENCE                                          
+             ELSE                                                       
+                 DISPLAY ' R5010-CLOSE-EMP-REC'                         
+                 DISPLAY ' SQLCODE', SQLCODE                            
+                 PERFORM P9999-ABEND-PGM.                               
+      /                                                                 
+      ******************************************************************
+      *      F E T C H  E M P L O Y E E  D E T A I L  D A T A          *
+      ******************************************************************
+       P5020-FETCH-EMP-RECORD.                                          
+                                                                        
+           INITIALIZE DCLEMP.                                           
+                                                                        
+           EXEC SQL                                                     
+              FETCH EMP_FULL_RECORD                                     
+                                                                        
+              INTO  :DCLEMP.EMPNO,                                      
+                    :DCLEMP.FIRSTNME,                                   
+                    :DCLEMP.MIDINIT,                                    
+                    :DCLEMP.LASTNAME,                                   
+                    :DCLEMP.WORKDEPT,                                   
+                    :DCLEMP.PHONENO,                                    
+                    :DCLEMP.HIREDATE,                                   
+                    :DCLEMP.JOB,                                        
+                    :DCLEMP.EDLEVEL,                                    
+                    :DCLEMP.SEX,                                        
+                    :DCLEMP.SALARY                                      
+                                                                        
+              INDICATOR :NULL_IND                                       
+                                                                        
+           END-EXEC.                                                    
+                                                                        
+              IF  SQLCODE  =  DB2-OK                                    
+                  COMPUTE  A-RECORDS-READ  =  A-RECORDS-READ  +  1      
+              ELSE                                                      
+                  IF  SQLCODE  =  DB2-END-OF-TABLE                      
+                      INITIALIZE DCLEMP                                 
+                  ELSE                                                  
+                      DISPLAY 'P5020 EMP REC FETCH'                     
+                      DISPLAY 'SQLCODE = ', SQLCODE                     
+                      PERFORM P9999-ABEND-PGM.                          
+      /                                                                 
+      *****************************************************************
+      *          A B E N D  O N  U N E X P E C T E D  S Q L C O D E    *
+      *****************************************************************
+       P9999-ABEND-PGM.                                                 
+                                                                        
+           DISPLAY 'ABNORMAL TERMINATION - SQLCODE = ', SQLCODE.        
+           CALL C-ABEND-PGM USING C-ABEND-CODE, C-ABEND-TYPE.           
+           GOBACK.                                                      
\ No newline at end of file
