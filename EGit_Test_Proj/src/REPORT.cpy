@@ -4,6 +4,14 @@
       *                                                                **REPORT*
       *  LOUIS - CHANGED REP-SALARY FORMAT            2017-09-22       **REPORT*
       *  LOUIS - ADDED A REPORT TITLE                 2017-11-14       **REPORT*
+      *  LOUIS - ADDED REP-DEPT-NAME COLUMN            2026-08-09       *REPORT*
+      *  LOUIS - ADDED REP-TOTAL-COMP AND GRAND        2026-08-09       *REPORT*
+      *          TOTAL COMPENSATION LINE                                *REPORT*
+      *  LOUIS - ADDED PAGE NUMBER TO REPORT TITLE     2026-08-09       *REPORT*
+      *  LOUIS - ADDED RUN DATE TO REPORT TITLE        2026-08-09       *REPORT*
+      *  LOUIS - WIDENED REP-DEPT-NAME TO MATCH        2026-08-09       *REPORT*
+      *          DEPTNAME-TEXT AND WIDENED THE GRAND                    *REPORT*
+      *          TOTAL AMOUNT COLUMNS TO 9 DIGITS                       *REPORT*
       *                                                                **REPORT*
       *******************************************************************REPORT*
                                                                         *REPORT*
@@ -17,7 +25,11 @@
            05  REP-FIRST-NAME                   PIC X(12).              *REPORT*
            05  SPACER4                          PIC X.                  *REPORT*
            05  REP-SALARY                       PIC ZZZZZZ9.99.         *REPORT*
-           05  SPACER7                          PIC X(30).              *REPORT*
+           05  SPACER5                          PIC X.                  *REPORT*
+           05  REP-DEPT-NAME                    PIC X(36).              *REPORT*
+           05  SPACER6                          PIC X.                  *REPORT*
+           05  REP-TOTAL-COMP                   PIC ZZZZZZZ9.99.        *REPORT*
+           05  SPACER7                          PIC X(01).              *REPORT*
       /                                                                 *REPORT*
        01  W-REPORT-HEADER1.                                            *REPORT*
            05  HD1-WORK-DEPT           PIC X(3) VALUE 'DEP'.            *REPORT*
@@ -29,7 +41,11 @@
            05  HD1-FIRST-NAME          PIC X(12) VALUE 'FIRSTNME'.      *REPORT*
            05  SPACER4                          PIC X VALUE ' '.        *REPORT*
            05  HD1-SALARY              PIC X(9) VALUE 'SALARY'.         *REPORT*
-           05  SPACER7                          PIC X(31) VALUE ' '.    *REPORT*
+           05  SPACER5                          PIC X VALUE ' '.        *REPORT*
+           05  HD1-DEPT-NAME           PIC X(36) VALUE 'DEPTNAME'.      *REPORT*
+           05  SPACER6                          PIC X VALUE ' '.        *REPORT*
+           05  HD1-TOTAL-COMP          PIC X(11) VALUE 'TOTALCOMP'.     *REPORT*
+           05  SPACER7                          PIC X(02) VALUE ' '.    *REPORT*
       /                                                                 *REPORT*
        01  W-REPORT-HEADER2.                                            *REPORT*
            05  HD2-WORK-DEPT           PIC X(3) VALUE '---'.            *REPORT*
@@ -41,10 +57,69 @@
            05  HD2-FIRST-NAME          PIC X(12) VALUE '--------'.      *REPORT*
            05  SPACER4                          PIC X VALUE ' '.        *REPORT*
            05  HD2-SALARY              PIC X(9) VALUE '------'.         *REPORT*
-           05  SPACER7                          PIC X(31) VALUE ' '.    *REPORT*
+           05  SPACER5                          PIC X VALUE ' '.        *REPORT*
+           05  HD2-DEPT-NAME           PIC X(36) VALUE '--------'.      *REPORT*
+           05  SPACER6                          PIC X VALUE ' '.        *REPORT*
+           05  HD2-TOTAL-COMP          PIC X(11) VALUE '---------'.     *REPORT*
+           05  SPACER7                          PIC X(02) VALUE ' '.    *REPORT*
       /                                                                 *REPORT*
        01  W-REPORT-TITLE.                                              *REPORT*
            05  SPACER1                 PIC X(5) VALUE '*****'.          *REPORT*
            05  REPORT-TITLE   PIC X(19) VALUE ' EMPLOYEE REPORT 4 '.    *REPORT*
            05  SPACER2                 PIC X(5) VALUE '*****'.          *REPORT*
-           05  SPACER3                          PIC X(51) VALUE ' '.    *REPORT*
\ No newline at end of file
+           05  TITLE-DATE-LIT                   PIC X(10)               *REPORT*
+               VALUE 'RUN DATE: '.                                      *REPORT*
+           05  TITLE-RUN-DATE                   PIC X(10).              *REPORT*
+           05  TITLE-PAGE-LIT                   PIC X(5) VALUE 'PAGE '. *REPORT*
+           05  TITLE-PAGE-NBR                   PIC ZZZ9.               *REPORT*
+           05  SPACER3B                         PIC X(22) VALUE SPACES. *REPORT*
+      /                                                                 *REPORT*
+       01  W-DEPT-TOTAL-LINE.                                           *REPORT*
+           05  FILLER                          PIC X(10) VALUE SPACES.  *REPORT*
+           05  DTL-DEPT-LIT                     PIC X(5) VALUE 'DEPT '. *REPORT*
+           05  DTL-WORK-DEPT                    PIC X(3).               *REPORT*
+           05  DTL-TOTAL-LIT                   PIC X(7) VALUE ' TOTAL '.*REPORT*
+           05  DTL-DEPT-TOTAL                  PIC Z,ZZZ,ZZ9.99.        *REPORT*
+           05  FILLER                          PIC X(44) VALUE SPACES.  *REPORT*
+      /                                                                 *REPORT*
+       01  W-GRAND-TOTAL-LINE.                                          *REPORT*
+           05  GTL-LABEL                        PIC X(20)               *REPORT*
+               VALUE 'GRAND TOTAL PAYROLL '.                            *REPORT*
+           05  GTL-AMOUNT                       PIC ZZZ,ZZZ,ZZ9.99.     *REPORT*
+           05  FILLER                          PIC X(50) VALUE SPACES.  *REPORT*
+      /                                                                 *REPORT*
+       01  W-GRAND-TOTAL-COMP-LINE.                                     *REPORT*
+           05  GTC-LABEL                        PIC X(20)               *REPORT*
+               VALUE 'GRAND TOTAL COMP    '.                            *REPORT*
+           05  GTC-AMOUNT                       PIC ZZZ,ZZZ,ZZ9.99.     *REPORT*
+           05  FILLER                          PIC X(50) VALUE SPACES.  *REPORT*
+      /                                                                 *REPORT*
+       01  W-CSV-RECORD.                                                *REPORT*
+           05  CSV-LEAD-QUOTE                  PIC X      VALUE '"'.    *REPORT*
+           05  CSV-EMP-NBR                     PIC X(06).               *REPORT*
+           05  CSV-SEP1                        PIC X(03)  VALUE '","'.  *REPORT*
+           05  CSV-WORK-DEPT                   PIC X(03).               *REPORT*
+           05  CSV-SEP2                        PIC X(03)  VALUE '","'.  *REPORT*
+           05  CSV-LAST-NAME                   PIC X(15).               *REPORT*
+           05  CSV-SEP3                        PIC X(03)  VALUE '","'.  *REPORT*
+           05  CSV-FIRST-NAME                  PIC X(12).               *REPORT*
+           05  CSV-SEP4                        PIC X(03)  VALUE '","'.  *REPORT*
+           05  CSV-SALARY                      PIC ZZZZZZ9.99.          *REPORT*
+           05  CSV-TRAIL-QUOTE                 PIC X      VALUE '"'.    *REPORT*
+           05  FILLER                          PIC X(20) VALUE SPACES.  *REPORT*
+      /                                                                 *REPORT*
+       01  W-CSV-HEADER-LINE.                                           *REPORT*
+           05  FILLER                          PIC X(60) VALUE          *REPORT*
+               '"EMPNO","DEPT","LASTNAME","FIRSTNAME","SALARY"'.        *REPORT*
+           05  FILLER                          PIC X(20) VALUE SPACES.  *REPORT*
+      /                                                                 *REPORT*
+       01  W-CONTROL-TOTAL-LINE.                                        *REPORT*
+           05  FILLER                          PIC X(10) VALUE SPACES.  *REPORT*
+           05  CTL-LIT1                        PIC X(20) VALUE          *REPORT*
+               'TABLE ROW COUNT    '.                                   *REPORT*
+           05  CTL-TABLE-COUNT                 PIC ZZZ,ZZZ,ZZ9.         *REPORT*
+           05  FILLER                          PIC X(05) VALUE SPACES.  *REPORT*
+           05  CTL-LIT2                        PIC X(20) VALUE          *REPORT*
+               'RECORDS READ       '.                                   *REPORT*
+           05  CTL-RECORDS-READ                PIC ZZZ,ZZZ,ZZ9.         *REPORT*
+           05  FILLER                          PIC X(03) VALUE SPACES.  *REPORT*
\ No newline at end of file
