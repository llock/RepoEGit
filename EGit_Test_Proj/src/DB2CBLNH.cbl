@@ -0,0 +1,367 @@
+      ******************************************************************
+      *   DO NOT REMOVE.  CHAMP LINK CONTROL STATEMENTS.
+      ******************************************************************
+      * STARTOPT:
+      * DB2OEXP: YES
+      * DB2OISO: UR
+      * ENDOPT:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2CBLNH.
+      *    AUTHOR. R. WAGNER
+      *
+      *    OWNER:
+      *
+      *    JOB NUMBER(S):
+      *
+      *REMARKS.
+      *
+      *  NEW HIRES THIS MONTH LISTING - PRINTS EMPNO/FIRSTNME/
+      *  LASTNAME/WORKDEPT/HIREDATE FOR EMPLOYEES HIRED IN A GIVEN
+      *  MONTH SO HR NO LONGER HAS TO EYEBALL THE FULL ROSTER.
+      *
+      *  INPUT PARMS:  OPTIONAL SYSIN PARM CARD - HIRE MONTH (YYYYMM)
+      *                DEFAULTS TO THE CURRENT MONTH WHEN BLANK OR
+      *                MISSING
+      *
+      *  OUTPUT PARMS: NONE
+      *
+      *  INPUT FILES:  NONE
+      *
+      *  OUTPUT FILES: NEW HIRES THIS MONTH LISTING
+      *
+      *  COPY MEMBERS:
+      *                DCLEMP
+      *                REPORTNH
+      *    TABLES:
+      *            DSN8110.EMP
+      *    SWITCHES:
+      *
+      *
+      *    EXITS:
+      *
+      *      NORMAL:
+      *             WHEN A END OF TABLE FETCH RETURN CODE IS RECEIVED
+      *
+      *      ABNORMAL:
+      *             WAASABND IS CALLED WITH C-ABEND-CODE/C-ABEND-TYPE
+      *             WHEN OPEN, FETCH OR CLOSE RETURNS AN SQLCODE OTHER
+      *             THAN DB2-OK OR DB2-END-OF-TABLE
+      *
+      *    RETURN CODES:
+      *
+      *    SPECIAL LOGIC:  NONE
+      *
+      ******************************************************************
+      ***             P R O G R A M  C H A N G E  L O G                *
+      ******************************************************************
+      *  CHANGED BY:                                  DATE:            *
+      *                                                                *
+      *  LOUIS - INITIAL VERSION - NEW HIRES THIS      2026-08-09      *
+      *          MONTH LISTING OFF HIREDATE                            *
+      *                                                                *
+      ******************************************************************
+      ***           E N D  P R O G R A M  C H A N G E  L O G           *
+      ******************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT REPORT-FILE         ASSIGN TO RPTO0030.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+
+      ******************************************************************
+      * FILE:  REPORT-FILE                        DDNAME - GPSO0030    *
+      *                                                                *
+      ******************************************************************
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REPORT-RECORD.
+
+       01  REPORT-RECORD     PIC X(80).
+
+      /
+       WORKING-STORAGE SECTION.
+       01  START-OF-WORKING-STORAGE    PIC X(40)
+           VALUE 'DB2CBLNH START-OF-WORKING-STORAGE'.
+
+       01  C-PROG-MOD.
+           05 C-THIS-PGM               PIC X(08) VALUE 'DB2CBLNH'.
+      /
+       COPY REPORTNH.
+      /
+      ***********              ***********
+      *      DB2 COMMUNICATION AREA      *
+      ***********              ***********
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * DCLGEN FOR EMP TABLE
+           EXEC SQL INCLUDE DCLEMP END-EXEC.
+
+      ***********              ***********
+      *      DB2 BASIC RETURN CODES      *
+      ***********              ***********
+
+       01  DB2-RETURNS.
+            05 DB2-OK                PIC S9(04) COMP VALUE 0.
+            05 DB2-END-OF-TABLE      PIC S9(04) COMP VALUE 100.
+      /
+       01 NULL_AREA.
+      *    NULL_IND(1) EMPNO   NULL_IND(2) FIRSTNME
+      *    NULL_IND(3) LASTNAME             NULL_IND(4) WORKDEPT
+      *    NULL_IND(5) HIREDATE
+          05 NULL_IND           PIC S9(4) COMP OCCURS 5 TIMES.
+
+      ****************************************************************
+      *   * CURSOR CALL FOR NEW HIRES THIS MONTH                    **
+      *   * THIS INCLUDE CONTAINS THE CURSOR CODE FOR RETRIEVING    **
+      *   * EMPLOYEES HIRED IN THE PARM-SUPPLIED (OR CURRENT) MONTH **
+      ****************************************************************
+             EXEC SQL
+                  DECLARE NEW_HIRE_RECORD  CURSOR FOR
+
+                     SELECT EMPNO,
+                            FIRSTNME,
+                            LASTNAME,
+                            WORKDEPT,
+                            HIREDATE
+                     FROM DSN8110.EMP
+                     WHERE HIREDATE  >=  :W-MONTH-START-DATE  AND
+                           HIREDATE  <   :W-MONTH-END-DATE
+                     ORDER BY HIREDATE ASC, LASTNAME ASC
+
+                   END-EXEC.
+
+      /
+       01   W-PARM-HIRE-MONTH   PIC X(06) VALUE SPACES.
+
+       01   WS-SYS-DATE-8.
+            05  WS-SYS-DATE-YYYY   PIC 9(4).
+            05  WS-SYS-DATE-MM     PIC 9(2).
+            05  WS-SYS-DATE-DD     PIC 9(2).
+
+       01   W-MONTH-YYYY          PIC 9(4).
+       01   W-MONTH-MM            PIC 9(2).
+       01   W-MONTH-START-DATE.
+            05  W-MSD-YYYY        PIC 9(4).
+            05  FILLER            PIC X VALUE '-'.
+            05  W-MSD-MM          PIC 9(2).
+            05  FILLER            PIC X VALUE '-'.
+            05  W-MSD-DD          PIC X(2) VALUE '01'.
+       01   W-MONTH-END-YYYY      PIC 9(4).
+       01   W-MONTH-END-MM        PIC 9(2).
+       01   W-MONTH-END-DATE.
+            05  W-MED-YYYY        PIC 9(4).
+            05  FILLER            PIC X VALUE '-'.
+            05  W-MED-MM          PIC 9(2).
+            05  FILLER            PIC X VALUE '-'.
+            05  W-MED-DD          PIC X(2) VALUE '01'.
+
+       01   CONSTANTS.
+            05  C-ABEND-PGM      PIC X(08)  VALUE  'WAASABND'.
+            05  C-ABEND-CODE     PIC S9(09) COMP SYNC VALUE +3555.
+            05  C-ABEND-TYPE     PIC X(02)  VALUE 'DN'.
+
+      /
+       01  ACCUMULATORS.
+          05  A-RECORDS-READ           PIC S9(8) COMP  VALUE ZERO.
+          05  A-RECORDS-WRITTEN        PIC S9(8) COMP  VALUE ZERO.
+
+      /
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                                                                *
+      *           M A I N  L O O P                                     *
+      *                                                                *
+      ******************************************************************
+
+           PERFORM P0010-ACCEPT-PARM-CARD.
+           PERFORM P0020-BUILD-MONTH-RANGE.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           INITIALIZE   REPORT-RECORD
+                      W-REPORT-RECORD.
+
+           WRITE REPORT-RECORD  FROM  W-REPORT-TITLE.
+           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER1.
+           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER2.
+
+           PERFORM P5000-OPEN-EMP-RECORD.
+
+           IF  SQLCODE  =  DB2-OK
+               PERFORM  P5020-FETCH-EMP-RECORD
+               IF  SQLCODE  =  DB2-OK
+                   PERFORM P0100-PROCESS-EMP-RECORD UNTIL
+                           SQLCODE  NOT =  DB2-OK
+                   PERFORM P5010-CLOSE-EMP-RECORD
+               ELSE
+                   NEXT SENTENCE
+               END-IF
+           ELSE
+               NEXT SENTENCE
+           END-IF.
+
+           DISPLAY 'TOTAL RECORDS READ        '  A-RECORDS-READ.
+           DISPLAY 'TOTAL RECORDS WRITTEN     '  A-RECORDS-WRITTEN.
+
+           CLOSE REPORT-FILE.
+
+       EXIT-PROGRAM.
+           GOBACK.
+      /
+      *****************************************************************
+      *   A C C E P T   O P T I O N A L   H I R E   M O N T H   P A R M
+      *****************************************************************
+       P0010-ACCEPT-PARM-CARD.
+
+           MOVE  SPACES  TO  W-PARM-HIRE-MONTH.
+           ACCEPT  W-PARM-HIRE-MONTH  FROM  SYSIN.
+      /
+      *****************************************************************
+      *   B U I L D   H I R E   M O N T H   D A T E   R A N G E        *
+      *****************************************************************
+       P0020-BUILD-MONTH-RANGE.
+
+           IF  W-PARM-HIRE-MONTH  =  SPACES
+               ACCEPT  WS-SYS-DATE-8  FROM  DATE YYYYMMDD
+               MOVE  WS-SYS-DATE-YYYY  TO  W-MONTH-YYYY
+               MOVE  WS-SYS-DATE-MM    TO  W-MONTH-MM
+           ELSE
+               MOVE  W-PARM-HIRE-MONTH(1:4)  TO  W-MONTH-YYYY
+               MOVE  W-PARM-HIRE-MONTH(5:2)  TO  W-MONTH-MM
+           END-IF.
+
+           MOVE  W-MONTH-YYYY  TO  W-MSD-YYYY.
+           MOVE  W-MONTH-MM    TO  W-MSD-MM.
+
+           IF  W-MONTH-MM  =  12
+               COMPUTE  W-MONTH-END-YYYY  =  W-MONTH-YYYY  +  1
+               MOVE  01  TO  W-MONTH-END-MM
+           ELSE
+               MOVE  W-MONTH-YYYY  TO  W-MONTH-END-YYYY
+               COMPUTE  W-MONTH-END-MM  =  W-MONTH-MM  +  1
+           END-IF.
+
+           MOVE  W-MONTH-END-YYYY  TO  W-MED-YYYY.
+           MOVE  W-MONTH-END-MM    TO  W-MED-MM.
+      /
+       P0100-PROCESS-EMP-RECORD.
+
+      ******************************************************************
+      ******************************************************************
+
+           IF  SQLCODE  =  DB2-OK
+
+                   PERFORM P0200-LOAD-EMP-DATA
+                   IF  SQLCODE  =  DB2-OK
+                       CONTINUE
+                   END-IF
+                   WRITE REPORT-RECORD  FROM  W-REPORT-RECORD
+                   COMPUTE A-RECORDS-WRITTEN = A-RECORDS-WRITTEN + 1
+           ELSE
+               IF  SQLCODE  =  DB2-END-OF-TABLE
+                   NEXT SENTENCE
+               ELSE
+                   DISPLAY 'P100 PROCESS EMP REC'
+                   DISPLAY 'SQLCODE = ', SQLCODE.
+
+           PERFORM P5020-FETCH-EMP-RECORD.
+      /
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       P0200-LOAD-EMP-DATA.
+
+            INITIALIZE  W-REPORT-RECORD.
+
+            MOVE EMPNO                          TO  REP-EMP-NBR.
+            MOVE LASTNAME-TEXT(1:LASTNAME-LEN)  TO  REP-LAST-NAME.
+            MOVE FIRSTNME-TEXT(1:FIRSTNME-LEN)  TO  REP-FIRST-NAME.
+            MOVE WORKDEPT                       TO  REP-WORK-DEPT.
+            MOVE HIREDATE                       TO  REP-HIRE-DATE.
+      /
+      ******************************************************************
+      *      O P E N  N E W  H I R E  C U R S O R                      *
+      ******************************************************************
+       P5000-OPEN-EMP-RECORD.
+
+             EXEC SQL
+               OPEN NEW_HIRE_RECORD
+             END-EXEC.
+
+             IF  SQLCODE  =  DB2-OK
+                 NEXT SENTENCE
+             ELSE
+                 DISPLAY 'ERROR IN DB2 CALL TO EMP RECORD'
+                 DISPLAY 'SQLCODE =', SQLCODE
+                 DISPLAY 'P5000-OPEN-EMP-REC'
+                 PERFORM P9999-ABEND-PGM.
+      /
+      ******************************************************************
+      *      C L O S E  N E W  H I R E  C U R S O R                    *
+      ******************************************************************
+       P5010-CLOSE-EMP-RECORD.
+
+             EXEC SQL
+               CLOSE NEW_HIRE_RECORD
+             END-EXEC.
+
+             IF  SQLCODE  =  DB2-OK
+                 NEXT SENTENCE
+             ELSE
+                 DISPLAY ' R5010-CLOSE-EMP-REC'
+                 DISPLAY ' SQLCODE', SQLCODE
+                 PERFORM P9999-ABEND-PGM.
+      /
+      ******************************************************************
+      *      F E T C H  N E W  H I R E  D A T A                        *
+      ******************************************************************
+       P5020-FETCH-EMP-RECORD.
+
+           INITIALIZE DCLEMP.
+
+           EXEC SQL
+              FETCH NEW_HIRE_RECORD
+
+              INTO  :DCLEMP.EMPNO,
+                    :DCLEMP.FIRSTNME,
+                    :DCLEMP.LASTNAME,
+                    :DCLEMP.WORKDEPT,
+                    :DCLEMP.HIREDATE
+
+              INDICATOR :NULL_IND
+
+           END-EXEC.
+
+              IF  SQLCODE  =  DB2-OK
+                  COMPUTE  A-RECORDS-READ  =  A-RECORDS-READ  +  1
+              ELSE
+                  IF  SQLCODE  =  DB2-END-OF-TABLE
+                      INITIALIZE DCLEMP
+                  ELSE
+                      DISPLAY 'P5020 EMP REC FETCH'
+                      DISPLAY 'SQLCODE = ', SQLCODE
+                      PERFORM P9999-ABEND-PGM.
+      /
+      *****************************************************************
+      *          A B E N D  O N  U N E X P E C T E D  S Q L C O D E    *
+      *****************************************************************
+       P9999-ABEND-PGM.
+
+           DISPLAY 'ABNORMAL TERMINATION - SQLCODE = ', SQLCODE.
+           CALL C-ABEND-PGM USING C-ABEND-CODE, C-ABEND-TYPE.
+           GOBACK.
