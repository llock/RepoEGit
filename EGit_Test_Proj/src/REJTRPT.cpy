@@ -0,0 +1,38 @@
+      ***             P R O G R A M  C H A N G E  L O G                *  *REJTRPT*
+      ******************************************************************  *REJTRPT*
+      *  CHANGED BY:                                  DATE:            *  *REJTRPT*
+      *                                                                *  *REJTRPT*
+      *  LOUIS - INITIAL VERSION - SALARY/EDLEVEL/SEX 2026-08-09      *   *REJTRPT*
+      *          RANGE-CHECK REJECT LISTING                           *   *REJTRPT*
+      *                                                                *  *REJTRPT*
+      ******************************************************************  *REJTRPT*
+                                                                          *REJTRPT*
+       01  W-REJT-RECORD.                                                 *REJTRPT*
+           05  REJT-EMP-NBR                    PIC X(06).                 *REJTRPT*
+           05  SPACER1                         PIC X.                     *REJTRPT*
+           05  REJT-FIELD                      PIC X(10).                 *REJTRPT*
+           05  SPACER2                         PIC X.                     *REJTRPT*
+           05  REJT-VALUE                      PIC X(15).                 *REJTRPT*
+           05  SPACER3                         PIC X.                     *REJTRPT*
+           05  REJT-REASON                     PIC X(25).                 *REJTRPT*
+           05  FILLER                          PIC X(20).                 *REJTRPT*
+      /                                                                   *REJTRPT*
+       01  W-REJT-HEADER1.                                                *REJTRPT*
+           05  RH1-EMP-NBR                     PIC X(06) VALUE 'EMPNUM'.  *REJTRPT*
+           05  SPACER1                         PIC X VALUE ' '.           *REJTRPT*
+           05  RH1-FIELD                       PIC X(10) VALUE 'FIELD'.   *REJTRPT*
+           05  SPACER2                         PIC X VALUE ' '.           *REJTRPT*
+           05  RH1-VALUE                       PIC X(15) VALUE 'VALUE'.   *REJTRPT*
+           05  SPACER3                         PIC X VALUE ' '.           *REJTRPT*
+           05  RH1-REASON                      PIC X(25) VALUE 'REASON'.  *REJTRPT*
+           05  FILLER                          PIC X(20) VALUE SPACES.    *REJTRPT*
+      /                                                                   *REJTRPT*
+       01  W-REJT-HEADER2.                                                *REJTRPT*
+           05  RH2-EMP-NBR                     PIC X(06) VALUE '------'.  *REJTRPT*
+           05  SPACER1                         PIC X VALUE ' '.           *REJTRPT*
+           05  RH2-FIELD                       PIC X(10) VALUE '-----'.   *REJTRPT*
+           05  SPACER2                         PIC X VALUE ' '.           *REJTRPT*
+           05  RH2-VALUE                       PIC X(15) VALUE '-----'.   *REJTRPT*
+           05  SPACER3                         PIC X VALUE ' '.           *REJTRPT*
+           05  RH2-REASON                      PIC X(25) VALUE '------'.  *REJTRPT*
+           05  FILLER                          PIC X(20) VALUE SPACES.    *REJTRPT*
