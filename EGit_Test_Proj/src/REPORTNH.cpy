@@ -0,0 +1,47 @@
+      ***             P R O G R A M  C H A N G E  L O G                *  *REPORTNH*
+      ******************************************************************* *REPORTNH*
+      *  CHANGED BY:                                  DATE:            ** *REPORTNH*
+      *                                                                ** *REPORTNH*
+      *  LOUIS - INITIAL VERSION FOR DB2CBLNH          2026-08-09      ** *REPORTNH*
+      *                                                                ** *REPORTNH*
+      ******************************************************************* *REPORTNH*
+                                                                          *REPORTNH*
+       01  W-REPORT-RECORD.                                               *REPORTNH*
+           05  REP-EMP-NBR                    PIC X(06).                  *REPORTNH*
+           05  SPACER1                        PIC X.                      *REPORTNH*
+           05  REP-LAST-NAME                  PIC X(15).                  *REPORTNH*
+           05  SPACER2                        PIC X.                      *REPORTNH*
+           05  REP-FIRST-NAME                 PIC X(12).                  *REPORTNH*
+           05  SPACER3                        PIC X.                      *REPORTNH*
+           05  REP-WORK-DEPT                  PIC X(03).                  *REPORTNH*
+           05  SPACER4                        PIC X.                      *REPORTNH*
+           05  REP-HIRE-DATE                  PIC X(10).                  *REPORTNH*
+      /                                                                   *REPORTNH*
+       01  W-REPORT-HEADER1.                                              *REPORTNH*
+           05  HD1-EMP-NBR          PIC X(06) VALUE 'EMPNUM'.             *REPORTNH*
+           05  SPACER1                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD1-LAST-NAME        PIC X(15) VALUE 'LASTNME'.            *REPORTNH*
+           05  SPACER2                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD1-FIRST-NAME       PIC X(12) VALUE 'FIRSTNME'.           *REPORTNH*
+           05  SPACER3                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD1-WORK-DEPT        PIC X(03) VALUE 'DEP'.                *REPORTNH*
+           05  SPACER4                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD1-HIRE-DATE        PIC X(10) VALUE 'HIREDATE'.           *REPORTNH*
+      /                                                                   *REPORTNH*
+       01  W-REPORT-HEADER2.                                              *REPORTNH*
+           05  HD2-EMP-NBR          PIC X(06) VALUE '------'.             *REPORTNH*
+           05  SPACER1                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD2-LAST-NAME        PIC X(15) VALUE '-------'.            *REPORTNH*
+           05  SPACER2                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD2-FIRST-NAME       PIC X(12) VALUE '--------'.           *REPORTNH*
+           05  SPACER3                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD2-WORK-DEPT        PIC X(03) VALUE '---'.                *REPORTNH*
+           05  SPACER4                        PIC X VALUE ' '.            *REPORTNH*
+           05  HD2-HIRE-DATE        PIC X(10) VALUE '--------'.           *REPORTNH*
+      /                                                                   *REPORTNH*
+       01  W-REPORT-TITLE.                                                *REPORTNH*
+           05  SPACER1                 PIC X(5) VALUE '*****'.            *REPORTNH*
+           05  REPORT-TITLE   PIC X(25) VALUE                             *REPORTNH*
+               ' NEW HIRES THIS MONTH   '.                                *REPORTNH*
+           05  SPACER2                 PIC X(5) VALUE '*****'.            *REPORTNH*
+           05  SPACER3                          PIC X(37) VALUE ' '.      *REPORTNH*
