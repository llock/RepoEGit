@@ -0,0 +1,28 @@
+      ******************************************************************  *DCLDEPT*
+      * DCLGEN TABLE(DSN8110.DEPT)                                     *  *DCLDEPT*
+      *        LIBRARY(LOCK.DCLGEN.DSN8110(DEPT))                      *  *DCLDEPT*
+      *        LANGUAGE(COBOL)                                         *  *DCLDEPT*
+      *        QUOTE                                                   *  *DCLDEPT*
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *  *DCLDEPT*
+      ******************************************************************  *DCLDEPT*
+           EXEC SQL DECLARE DSN8110.DEPT TABLE                            *DCLDEPT*
+           ( DEPTNO                         CHAR(3) NOT NULL,             *DCLDEPT*
+             DEPTNAME                       VARCHAR(36) NOT NULL,         *DCLDEPT*
+             MGRNO                          CHAR(6),                      *DCLDEPT*
+             ADMRDEPT                       CHAR(3) NOT NULL,             *DCLDEPT*
+             LOCATION                       CHAR(16)                      *DCLDEPT*
+           ) END-EXEC.                                                    *DCLDEPT*
+      ******************************************************************  *DCLDEPT*
+      * COBOL DECLARATION FOR TABLE DSN8110.DEPT                       *  *DCLDEPT*
+      ******************************************************************  *DCLDEPT*
+       01  DCLDEPT.                                                       *DCLDEPT*
+           10 DEPTNO               PIC X(3).                              *DCLDEPT*
+           10 DEPTNAME.                                                   *DCLDEPT*
+              49 DEPTNAME-LEN      PIC S9(4) USAGE COMP.                  *DCLDEPT*
+              49 DEPTNAME-TEXT     PIC X(36).                             *DCLDEPT*
+           10 MGRNO                PIC X(6).                              *DCLDEPT*
+           10 ADMRDEPT             PIC X(3).                              *DCLDEPT*
+           10 LOCATION             PIC X(16).                             *DCLDEPT*
+      ******************************************************************  *DCLDEPT*
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *  *DCLDEPT*
+      ******************************************************************  *DCLDEPT*
\ No newline at end of file
