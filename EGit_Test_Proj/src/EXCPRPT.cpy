@@ -0,0 +1,32 @@
+      ***             P R O G R A M  C H A N G E  L O G                *  *EXCPRPT*
+      ******************************************************************  *EXCPRPT*
+      *  CHANGED BY:                                  DATE:            *  *EXCPRPT*
+      *                                                                *  *EXCPRPT*
+      *  LOUIS - INITIAL VERSION - NULL WORKDEPT/NAME 2026-08-09      *   *EXCPRPT*
+      *          EXCEPTION LISTING                                   *    *EXCPRPT*
+      *                                                                *  *EXCPRPT*
+      ******************************************************************  *EXCPRPT*
+                                                                          *EXCPRPT*
+       01  W-EXCP-RECORD.                                                 *EXCPRPT*
+           05  EXCP-EMP-NBR                    PIC X(06).                 *EXCPRPT*
+           05  SPACER1                         PIC X.                     *EXCPRPT*
+           05  EXCP-COLUMN                     PIC X(10).                 *EXCPRPT*
+           05  SPACER2                         PIC X.                     *EXCPRPT*
+           05  EXCP-MESSAGE                    PIC X(30).                 *EXCPRPT*
+           05  FILLER                          PIC X(32).                 *EXCPRPT*
+      /                                                                   *EXCPRPT*
+       01  W-EXCP-HEADER1.                                                *EXCPRPT*
+           05  EH1-EMP-NBR                     PIC X(06) VALUE 'EMPNUM'.  *EXCPRPT*
+           05  SPACER1                         PIC X VALUE ' '.           *EXCPRPT*
+           05  EH1-COLUMN                      PIC X(10) VALUE 'COLUMN'.  *EXCPRPT*
+           05  SPACER2                         PIC X VALUE ' '.           *EXCPRPT*
+           05  EH1-MESSAGE                     PIC X(30) VALUE 'REASON'.  *EXCPRPT*
+           05  FILLER                          PIC X(32) VALUE SPACES.    *EXCPRPT*
+      /                                                                   *EXCPRPT*
+       01  W-EXCP-HEADER2.                                                *EXCPRPT*
+           05  EH2-EMP-NBR                     PIC X(06) VALUE '------'.  *EXCPRPT*
+           05  SPACER1                         PIC X VALUE ' '.           *EXCPRPT*
+           05  EH2-COLUMN                      PIC X(10) VALUE '-----'.   *EXCPRPT*
+           05  SPACER2                         PIC X VALUE ' '.           *EXCPRPT*
+           05  EH2-MESSAGE                     PIC X(30) VALUE '------'.  *EXCPRPT*
+           05  FILLER                          PIC X(32) VALUE SPACES.    *EXCPRPT*
\ No newline at end of file
