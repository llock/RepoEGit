@@ -18,8 +18,17 @@
       *                                                                 00180026
       *                                                                 00190026
       *                                                                 00200026
-      *  INPUT PARMS:  NONE                                             00210026
+      *  INPUT PARMS:  OPTIONAL SYSIN PARM CARD - WORKDEPT (3 CHAR)     00210026
+      *                LIMITS THE EXTRACT TO ONE DEPARTMENT; BLANK OR   00210126
+      *                MISSING SYSIN RUNS THE FULL UNRESTRICTED EXTRACT 00210226
       *                                                                 00220026
+      *                THE LRUN010 CONTROL FILE HOLDS THE TIMESTAMP OF  00220126
+      *                THE LAST SUCCESSFUL RUN.  WHEN PRESENT, ONLY     00220226
+      *                EMP ROWS WITH LASTCHG NEWER THAN THAT TIMESTAMP  00220326
+      *                ARE EXTRACTED; WHEN ABSENT OR BLANK, THE FULL    00220426
+      *                EXTRACT RUNS AND THE CONTROL FILE IS ESTABLISHED 00220526
+      *                ON A CLEAN FINISH                                00220626
+      *                                                                 00220726
       *  OUTPUT PARMS: NONE                                             00230026
       *                                                                 00240026
       *  INPUT FILES:  NONE                                             00250026
@@ -29,6 +38,10 @@
       *  COPY MEMBERS:                                                  00290026
       *                DCLEMP                                           00300026
       *                REPORT                                           00300026
+      *                EXCPRPT                                          00300126
+      *                DCLDEPT                                          00300127
+      *                REJTRPT                                          00300128
+      *
       *    TABLES:                                                      00310026
       *            DSN8110.EMP                                          00320026
       *    SWITCHES:                                                    00330026
@@ -40,6 +53,9 @@
       *             WHEN A END OF TABLE FETCH RETURN CODE IS RECEIVED   00390026
       *                                                                 00400026
       *      ABNORMAL:                                                  00410026
+      *             WAASABND IS CALLED WITH C-ABEND-CODE/C-ABEND-TYPE   00410126
+      *             WHEN OPEN, FETCH OR CLOSE RETURNS AN SQLCODE OTHER  00410226
+      *             THAN DB2-OK OR DB2-END-OF-TABLE                     00410326
       *                                                                 00420026
       *    RETURN CODES:                                                00430026
       *                                                                 00440026
@@ -68,6 +84,45 @@
       *  ******* UCD-ROLLED BACK TO AUG22 SNAPSHOT *************       *00540733
       *  LOUIS - CHANGED ORDER BY FIRSTNME            2018-09-18       *00540733
       *  LOUIS - CHANGED ORDER BY LASTNAME            2018-09-19       *00540733
+      *  LOUIS - ADDED WORKDEPT TO ORDER BY / DEPT     2026-08-09      *00540734
+      *          SUBTOTALS AND GRAND TOTAL                             *00540735
+      *  LOUIS - WIRED WAASABND TO BAD OPEN/FETCH/     2026-08-09      *00540736
+      *          CLOSE SQLCODES                                        *00540737
+      *  LOUIS - ADDED RPTEXCP NULL WORKDEPT/NAME      2026-08-09      *00540738
+      *          EXCEPTION LISTING                                     *00540739
+      *  LOUIS - ADDED CSVO0010 CSV EXTRACT           2026-08-09      *00540740
+      *          ALONGSIDE PRINT REPORT                                00540741
+      *  LOUIS - ADDED SELECT COUNT(*) RECORD-COUNT   2026-08-09      *00540742
+      *          RECONCILIATION AGAINST DSN8110.EMP                   00540743
+      *  LOUIS - ADDED DEPT NAME LOOKUP VIA JOIN     2026-08-09      *00540744
+      *          WITH DSN8110.DEPT                                   00540745
+      *  LOUIS - ADDED BONUS/COMM AND REP-TOTAL-COMP  2026-08-09      *00540746
+      *          COLUMN PLUS GRAND TOTAL COMP LINE                    00540747
+      *  LOUIS - ADDED PAGE BREAK/HEADER REPEAT       2026-08-09      *00540748
+      *          EVERY 60 LINES WITH PAGE NUMBER                       00540749
+      *  LOUIS - ADDED RUN DATE TO TITLE LINE         2026-08-09      *00540750
+      *  LOUIS - ADDED OPTIONAL SYSIN WORKDEPT PARM   2026-08-09      *00540751
+      *          TO LIMIT THE EXTRACT TO ONE DEPT                     00540752
+      *  LOUIS - ADDED CHKPT010 CHECKPOINT/RESTART    2026-08-09      *00540753
+      *          SUPPORT - EMPNO WATERMARK, OPEN EXTEND               00540754
+      *  LOUIS - ADDED LRUN010 LAST-RUN CONTROL DATE  2026-08-09      *00540755
+      *          FOR DELTA EXTRACTS OFF EMP.LASTCHG                    00540756
+      *  LOUIS - ADDED SALARY/EDLEVEL/SEX RANGE       2026-08-09      *00540757
+      *          CHECK WITH REJT0010 REJECT LISTING                   00540758
+      *  LOUIS - CHECKPOINT NOW KEYS ON WORKDEPT/      2026-08-09      *00540759
+      *          LASTNAME/EMPNO TO MATCH THE CURSOR'S                  00540760
+      *          ORDER BY; CONTROL TOTAL NOW PRINTS                    00540761
+      *          BEFORE THE CHECKPOINT/LAST-RUN DATE ARE               00540762
+      *          CLEARED; EXCP/CSV/REJT FILES NOW OPEN                 00540763
+      *          EXTEND ON RESTART LIKE THE REPORT FILE                00540764
+      *  LOUIS - WIDENED GRAND TOTAL AMOUNT COLUMNS TO 2026-08-09      *00540765
+      *          9 DIGITS AND ADDED LINE-COUNT UPDATES                 00540766
+      *          FOR DEPT/GRAND TOTAL LINES                            00540767
+      *  LOUIS - MAINLINE NOW RUNS CLOSE/CONTROL       2026-08-09      *00540768
+      *          TOTAL/CHECKPOINT/LAST-RUN-DATE STEPS                  00540769
+      *          EVEN WHEN THE FIRST FETCH FINDS ZERO ROWS             00540770
+      *  LOUIS - ADDED FILE STATUS CHECKS AROUND THE   2026-08-09      *00540771
+      *          CHKPT010/LRUN010 OPEN/WRITE CALLS                     00540772
       *                                                                *00540826
       ******************************************************************00550026
       ***           E N D  P R O G R A M  C H A N G E  L O G           *00560026
@@ -81,6 +136,13 @@
        FILE-CONTROL.                                                    00640026
                                                                         00650026
            SELECT REPORT-FILE         ASSIGN TO RPTO0010.               00660026
+           SELECT EXCP-FILE           ASSIGN TO RPTEXCP.
+           SELECT CSV-FILE            ASSIGN TO CSVO0010.
+           SELECT CHKPT-FILE          ASSIGN TO CHKPT010
+                                       FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT LRUN-FILE           ASSIGN TO LRUN010
+                                       FILE STATUS IS WS-LRUN-STATUS.
+           SELECT REJT-FILE           ASSIGN TO REJT0010.
                                                                         00670026
        DATA DIVISION.                                                   00680026
                                                                         00690026
@@ -98,8 +160,84 @@
            BLOCK CONTAINS 0 RECORDS                                     00810026
            DATA RECORD IS REPORT-RECORD.                                00820026
                                                                         00830026
-       01  REPORT-RECORD     PIC X(80).                                 00840026
+       01  REPORT-RECORD     PIC X(100).                                00840026
                                                                         00850026
+      ******************************************************************00760126
+      * FILE:  EXCP-FILE                           DDNAME - RPTEXCP    *00760226
+      *        NULL WORKDEPT / MISSING NAME EXCEPTION LISTING          *00760326
+      ******************************************************************00760426
+
+       FD  EXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCP-RECORD.
+
+       01  EXCP-RECORD       PIC X(80).
+
+      ******************************************************************
+      * FILE:  CSV-FILE                            DDNAME - CSVO0010    *
+      *        COMMA-DELIMITED EXTRACT FOR SPREADSHEET ANALYSIS         *
+      ******************************************************************
+
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CSV-RECORD.
+
+       01  CSV-RECORD        PIC X(80).
+
+      ******************************************************************
+      * FILE:  CHKPT-FILE                          DDNAME - CHKPT010    *
+      *        HOLDS THE WORKDEPT/LASTNAME/EMPNO OF THE LAST ROW        *
+      *        RETURNED BY THE CURSOR (ITS SORT KEY) SO A MID-RUN       *
+      *        FAILURE CAN RESTART WITHOUT A FULL RE-EXTRACT            *
+      ******************************************************************
+
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHKPT-RECORD.
+
+       01  CHKPT-RECORD.
+           05  CHKPT-LAST-WORKDEPT  PIC X(03).
+           05  CHKPT-LAST-LASTNAME  PIC X(15).
+           05  CHKPT-LAST-EMPNO     PIC X(06).
+           05  CHKPT-PREV-WORKDEPT  PIC X(03).
+           05  CHKPT-DEPT-TOTAL     PIC S9(7)V9(2) COMP-3.
+           05  CHKPT-GRAND-TOTAL    PIC S9(9)V9(2) COMP-3.
+           05  CHKPT-GRAND-TOT-COMP PIC S9(9)V9(2) COMP-3.
+
+      ******************************************************************
+      * FILE:  LRUN-FILE                           DDNAME - LRUN010     *
+      *        HOLDS THE TIMESTAMP OF THE LAST SUCCESSFUL RUN SO THE    *
+      *        NEXT RUN CAN EXTRACT ONLY ROWS CHANGED SINCE THEN        *
+      ******************************************************************
+
+       FD  LRUN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS LRUN-RECORD.
+
+       01  LRUN-RECORD.
+           05  LRUN-LAST-TS      PIC X(26).
+
+      ******************************************************************
+      * FILE:  REJT-FILE                           DDNAME - REJT0010   *
+      *        SALARY/EDLEVEL/SEX RANGE-CHECK REJECT LISTING           *
+      ******************************************************************
+
+       FD  REJT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REJT-RECORD.
+
+       01  REJT-RECORD       PIC X(80).
+
       /                                                                 00860026
        WORKING-STORAGE SECTION.                                         00870026
        01  START-OF-WORKING-STORAGE    PIC X(40)                        00880026
@@ -109,6 +247,8 @@
            05 C-THIS-PGM               PIC X(08) VALUE 'DB2CBLEX'.      00920026
       /                                                                 00930026
        COPY REPORT.                                                     00930126
+       COPY EXCPRPT.
+       COPY REJTRPT.
       /                                                                 01290026
       ***********              ***********                              01300026
       *      DB2 COMMUNICATION AREA      *                              01310026
@@ -117,6 +257,8 @@
            EXEC SQL INCLUDE SQLCA END-EXEC.                             01340026
       * DCLGEN FOR EMP TABLE                                            01340129
            EXEC SQL INCLUDE DCLEMP END-EXEC.                            01340229
+      * DCLGEN FOR DEPT TABLE                                          01340330
+           EXEC SQL INCLUDE DCLDEPT END-EXEC.                          01340430
                                                                         01350026
       ***********              ***********                              01360026
       *      DB2 BASIC RETURN CODES      *                              01370026
@@ -125,9 +267,17 @@
        01  DB2-RETURNS.                                                 01400026
             05 DB2-OK                PIC S9(04) COMP VALUE 0.           01410026
             05 DB2-END-OF-TABLE      PIC S9(04) COMP VALUE 100.         01420026
+
+       01  W-TABLE-ROWCOUNT        PIC S9(09) COMP  VALUE ZERO.
+       01  W-TOTAL-COMP            PIC S9(9)V9(2) COMP-3 VALUE ZERO.
       /                                                                 01430026
        01 NULL_AREA.                                                    01940026
-          05 NULL_IND           PIC S9(4) COMP OCCURS 2 TIMES.          01950026
+      *    NULL_IND(1) EMPNO   NULL_IND(2) FIRSTNME  NULL_IND(3) LASTNAME
+      *    NULL_IND(4) WORKDEPT             NULL_IND(5) SALARY
+      *    NULL_IND(6) DEPTNAME             NULL_IND(7) BONUS
+      *    NULL_IND(8) COMM                 NULL_IND(9) EDLEVEL
+      *    NULL_IND(10) SEX
+          05 NULL_IND           PIC S9(4) COMP OCCURS 10 TIMES.         01950026
                                                                         01960026
       ******************************************************************01970026
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *01980026
@@ -142,13 +292,28 @@
              EXEC SQL                                                   02070026
                   DECLARE EMP_RECORD  CURSOR FOR                        02080026
                                                                         02090026
-                     SELECT EMPNO,                                      02100026
-                            FIRSTNME,                                   02110026
-                            LASTNAME,                                   02120026
-                            WORKDEPT,                                   02130026
-                            SALARY                                      02140026
-                     FROM DSN8110.EMP                                   02150026
-                     ORDER BY LASTNAME ASC                              02160026
+                     SELECT E.EMPNO,                                    02100026
+                            E.FIRSTNME,                                 02110026
+                            E.LASTNAME,                                 02120026
+                            E.WORKDEPT,                                 02130026
+                            E.SALARY,                                   02140026
+                            D.DEPTNAME,                                 02140126
+                            E.BONUS,
+                            E.COMM,
+                            E.EDLEVEL,
+                            E.SEX
+                     FROM DSN8110.EMP E                                 02150026
+                          LEFT OUTER JOIN DSN8110.DEPT D              02150126
+                            ON  E.WORKDEPT  =  D.DEPTNO             02150226
+                     WHERE  (:W-PARM-WORKDEPT  =  SPACES  OR
+                             E.WORKDEPT  =  :W-PARM-WORKDEPT)
+                       AND  (E.WORKDEPT, E.LASTNAME, E.EMPNO)  >
+                            (:W-LAST-WORKDEPT, :W-LAST-LASTNAME,
+                             :W-LAST-EMPNO)
+                       AND  (:W-LAST-RUN-TS  =  SPACES  OR
+                             E.LASTCHG  >  :W-LAST-RUN-TS)
+                     ORDER BY E.WORKDEPT ASC, E.LASTNAME ASC,
+                              E.EMPNO ASC
                                                                         02160026
                    END-EXEC.                                            02170026
                                                                         02180026
@@ -162,13 +327,41 @@
               05  W-CURR-DD      PIC X(2) VALUE ' '.                    02260026
        01   C-CURR-DATE-YMD  REDEFINES W-CURR-DATE-YMD  PIC X(10).      02270026
                                                                         02280026
+       01   WS-SYS-DATE-8.
+            05  WS-SYS-DATE-YYYY   PIC 9(4).
+            05  WS-SYS-DATE-MM     PIC 9(2).
+            05  WS-SYS-DATE-DD     PIC 9(2).
+                                                                        02280026
        01   W-PART-NBR       PIC X(15) VALUE ' '.                       02290026
                                                                         02300026
+       01   W-PARM-WORKDEPT  PIC X(03) VALUE SPACES.
+                                                                        02300026
+       01   W-LAST-WORKDEPT      PIC X(03) VALUE LOW-VALUES.
+       01   W-LAST-LASTNAME      PIC X(15) VALUE LOW-VALUES.
+       01   W-LAST-EMPNO         PIC X(06) VALUE LOW-VALUES.
+       01   W-CHECKPOINT-SW      PIC X(01) VALUE 'N'.
+           88  CHECKPOINT-FOUND              VALUE 'Y'.
+       01   W-REJECT-SW          PIC X(01) VALUE 'N'.
+           88  ROW-REJECTED                  VALUE 'Y'.
+       01   W-FETCH-SINCE-CHKPT  PIC S9(4) COMP VALUE ZERO.
+       01   W-CHECKPOINT-INTERVAL PIC S9(4) COMP VALUE +100.
+       01   WS-CHKPT-STATUS       PIC X(02) VALUE SPACES.
+
+       01   W-LAST-RUN-TS         PIC X(26) VALUE SPACES.
+       01   W-CURRENT-RUN-TS      PIC X(26) VALUE SPACES.
+       01   WS-LRUN-STATUS        PIC X(02) VALUE SPACES.
+                                                                        02300126
        01   CONSTANTS.                                                  02310026
             05  C-ABEND-PGM      PIC X(08)  VALUE  'WAASABND'.          02320026
             05  C-ABEND-CODE     PIC S9(09) COMP SYNC VALUE +3555.      02330026
             05  C-ABEND-TYPE     PIC X(02)  VALUE 'DN'.                 02340026
+            05  C-SALARY-LOW     PIC S9(7)V9(2) COMP-3 VALUE +0.01.
+            05  C-SALARY-HIGH    PIC S9(7)V9(2) COMP-3 VALUE +200000.00.
+            05  C-EDLEVEL-LOW    PIC S9(4)      COMP   VALUE +1.
+            05  C-EDLEVEL-HIGH   PIC S9(4)      COMP   VALUE +21.
                                                                         02350026
+       01   W-REJT-EDIT-VALUE    PIC -(9)9.99.
+       01   W-REJT-EDIT-INT      PIC -(9)9.
                                                                         02360026
       /                                                                 02370026
       *            **MISC WORK STORAGE**                                02380026
@@ -184,6 +377,11 @@
                                                                         02480026
        01  SUBSCRIPTS.                                                  02490026
            05  W-ADDON-SUB    PIC S9(4) COMP VALUE ZERO.                02500026
+
+       01  PAGE-CONTROL.
+           05  W-LINE-COUNT            PIC S9(4) COMP VALUE ZERO.
+           05  W-PAGE-NUMBER           PIC S9(4) COMP VALUE ZERO.
+           05  W-MAX-LINES-PER-PAGE    PIC S9(4) COMP VALUE +60.
                                                                         02510026
        01  WS-DOUBLE-WORD              PIC S9(8) COMP SYNC.             02520026
                                                                         02530026
@@ -196,6 +394,14 @@
        01  ACCUMULATORS.                                                02600026
           05  A-RECORDS-READ           PIC S9(8) COMP  VALUE ZERO.      02610026
           05  A-RECORDS-WRITTEN        PIC S9(8) COMP  VALUE ZERO.      02620026
+          05  A-DEPT-TOTAL             PIC S9(7)V9(2) COMP-3 VALUE ZERO.
+          05  A-GRAND-TOTAL            PIC S9(9)V9(2) COMP-3 VALUE ZERO.
+          05  A-GRAND-TOTAL-COMP       PIC S9(9)V9(2) COMP-3 VALUE ZERO.
+          05  A-EXCEPTIONS-WRITTEN     PIC S9(8) COMP  VALUE ZERO.
+          05  A-CSV-RECORDS-WRITTEN    PIC S9(8) COMP  VALUE ZERO.
+          05  A-REJECTS-WRITTEN        PIC S9(8) COMP  VALUE ZERO.
+
+       01  W-PREV-WORK-DEPT            PIC X(3)  VALUE SPACES.
                                                                         02630026
                                                                         02640026
       /                                                                 02650026
@@ -208,35 +414,65 @@
       *                                                                *02720026
       ******************************************************************02730026
                                                                         02740026
-           OPEN OUTPUT REPORT-FILE.                                     02750026
-                                                                        02760026
+           PERFORM P0010-ACCEPT-PARM-CARD.
+           PERFORM P0015-READ-CHECKPOINT.
+           PERFORM P0017-READ-LAST-RUN-DATE.
+
+           IF  CHECKPOINT-FOUND
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCP-FILE
+               OPEN EXTEND CSV-FILE
+               OPEN EXTEND REJT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE                                  02750026
+               OPEN OUTPUT EXCP-FILE
+               OPEN OUTPUT CSV-FILE
+               OPEN OUTPUT REJT-FILE
+           END-IF.
+
            INITIALIZE   REPORT-RECORD                                   02770026
                       W-REPORT-RECORD.                                  02780026
                                                                         02790001
-           WRITE REPORT-RECORD  FROM  W-REPORT-TITLE.                   02800033
-           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER1.                 02800133
-           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER2.                 02810026
+           PERFORM P0105-PRINT-REPORT-HEADERS.
+
+           IF  NOT CHECKPOINT-FOUND
+               WRITE EXCP-RECORD  FROM  W-EXCP-HEADER1
+               WRITE EXCP-RECORD  FROM  W-EXCP-HEADER2
+
+               WRITE CSV-RECORD  FROM  W-CSV-HEADER-LINE
+
+               WRITE REJT-RECORD  FROM  W-REJT-HEADER1
+               WRITE REJT-RECORD  FROM  W-REJT-HEADER2
+           END-IF.
                                                                         02820026
+           PERFORM P5005-COUNT-EMP-RECORDS.
+
            PERFORM P5000-OPEN-EMP-RECORD.                               02830026
                                                                         02840026
            IF  SQLCODE  =  DB2-OK                                       02850026
                PERFORM  P5020-FETCH-EMP-RECORD                          02860026
-               IF  SQLCODE  =  DB2-OK                                   02870026
-                   PERFORM P0100-PROCESS-EMP-RECORD UNTIL               02880026
-                           SQLCODE  NOT =  DB2-OK                       02890026
-                   PERFORM P5010-CLOSE-EMP-RECORD                       02900026
-               ELSE                                                     02910026
-                   NEXT SENTENCE                                        02920026
-               END-IF                                                   02930026
+               PERFORM P0100-PROCESS-EMP-RECORD UNTIL                   02880026
+                       SQLCODE  NOT =  DB2-OK                           02890026
+               PERFORM P0130-PRINT-GRAND-TOTAL
+               PERFORM P5010-CLOSE-EMP-RECORD                           02900026
+               PERFORM P0140-PRINT-CONTROL-TOTAL
+               PERFORM P0160-CLEAR-CHECKPOINT
+               PERFORM P0170-WRITE-LAST-RUN-DATE
            ELSE                                                         02940026
                NEXT SENTENCE                                            02950026
            END-IF.                                                      02960026
                                                                         02970026
            DISPLAY 'TOTAL RECORDS READ        '  A-RECORDS-READ.        02980026
            DISPLAY 'TOTAL RECORDS WRITTEN     '  A-RECORDS-WRITTEN.     02990026
+           DISPLAY 'TOTAL EXCEPTIONS WRITTEN  '  A-EXCEPTIONS-WRITTEN.
+           DISPLAY 'TOTAL CSV RECORDS WRITTEN '  A-CSV-RECORDS-WRITTEN.
+           DISPLAY 'TOTAL REJECTS WRITTEN     '  A-REJECTS-WRITTEN.
                                                                         03000026
                                                                         03010026
            CLOSE REPORT-FILE.                                           03020026
+           CLOSE EXCP-FILE.
+           CLOSE CSV-FILE.
+           CLOSE REJT-FILE.
                                                                         03030026
                                                                         03040026
        EXIT-PROGRAM.                                                    03050026
@@ -254,8 +490,23 @@
                    IF  SQLCODE  =  DB2-OK                               03170026
                        CONTINUE                                         03180026
                    END-IF                                               03190026
-                   WRITE REPORT-RECORD  FROM  W-REPORT-RECORD           03200026
-                   COMPUTE A-RECORDS-WRITTEN = A-RECORDS-WRITTEN + 1    03210026
+                   IF  NOT  ROW-REJECTED
+                       PERFORM P0107-CHECK-PAGE-BREAK
+                       PERFORM P0110-DEPT-BREAK
+                       WRITE REPORT-RECORD  FROM  W-REPORT-RECORD       03200026
+                       ADD  1  TO  W-LINE-COUNT
+                       COMPUTE A-RECORDS-WRITTEN = A-RECORDS-WRITTEN + 1
+                   END-IF
+                   MOVE  WORKDEPT                       TO
+                         W-LAST-WORKDEPT
+                   MOVE  LASTNAME-TEXT(1:LASTNAME-LEN)  TO
+                         W-LAST-LASTNAME
+                   MOVE  EMPNO                          TO
+                         W-LAST-EMPNO
+                   ADD  1  TO  W-FETCH-SINCE-CHKPT
+                   IF  W-FETCH-SINCE-CHKPT  >=  W-CHECKPOINT-INTERVAL
+                       PERFORM P0150-WRITE-CHECKPOINT
+                   END-IF
            ELSE                                                         03220026
                IF  SQLCODE  =  DB2-END-OF-TABLE                         03230026
                    NEXT SENTENCE                                        03240026
@@ -264,6 +515,97 @@
                    DISPLAY 'SQLCODE = ', SQLCODE.                       03270026
                                                                         03280026
            PERFORM P5020-FETCH-EMP-RECORD.                              03290026
+      /
+      *****************************************************************
+      *     P R I N T   R E P O R T   T I T L E   A N D   H E A D E R S
+      *****************************************************************
+       P0105-PRINT-REPORT-HEADERS.
+
+           ADD  1  TO  W-PAGE-NUMBER.
+           MOVE  W-PAGE-NUMBER  TO  TITLE-PAGE-NBR.
+
+           ACCEPT  WS-SYS-DATE-8  FROM  DATE YYYYMMDD.
+           MOVE  WS-SYS-DATE-YYYY  TO  W-CURR-YYYY.
+           MOVE  WS-SYS-DATE-MM    TO  W-CURR-MM.
+           MOVE  WS-SYS-DATE-DD    TO  W-CURR-DD.
+           MOVE  C-CURR-DATE-YMD   TO  TITLE-RUN-DATE.
+
+           WRITE REPORT-RECORD  FROM  W-REPORT-TITLE.
+           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER1.
+           WRITE REPORT-RECORD  FROM  W-REPORT-HEADER2.
+
+           MOVE  ZERO  TO  W-LINE-COUNT.
+      /
+      *****************************************************************
+      *     C H E C K   F O R   P A G E   B R E A K                    *
+      *****************************************************************
+       P0107-CHECK-PAGE-BREAK.
+
+           IF  W-LINE-COUNT  >=  W-MAX-LINES-PER-PAGE
+               PERFORM P0105-PRINT-REPORT-HEADERS
+           END-IF.
+      /
+      *****************************************************************
+      *     C O N T R O L   B R E A K   O N   W O R K D E P T          *
+      *****************************************************************
+       P0110-DEPT-BREAK.
+
+           IF  REP-WORK-DEPT  NOT =  W-PREV-WORK-DEPT
+               IF  W-PREV-WORK-DEPT  NOT =  SPACES
+                   PERFORM P0120-PRINT-DEPT-TOTAL
+               END-IF
+               MOVE  REP-WORK-DEPT  TO  W-PREV-WORK-DEPT
+           END-IF.
+
+           ADD  SALARY  TO  A-DEPT-TOTAL  A-GRAND-TOTAL.
+           ADD  W-TOTAL-COMP  TO  A-GRAND-TOTAL-COMP.
+      /
+      *****************************************************************
+      *     P R I N T   D E P A R T M E N T   T O T A L   L I N E      *
+      *****************************************************************
+       P0120-PRINT-DEPT-TOTAL.
+
+           PERFORM P0107-CHECK-PAGE-BREAK.
+           MOVE  W-PREV-WORK-DEPT  TO  DTL-WORK-DEPT.
+           MOVE  A-DEPT-TOTAL      TO  DTL-DEPT-TOTAL.
+           WRITE REPORT-RECORD  FROM  W-DEPT-TOTAL-LINE.
+           ADD  1  TO  W-LINE-COUNT.
+           MOVE  ZERO  TO  A-DEPT-TOTAL.
+      /
+      *****************************************************************
+      *     P R I N T   G R A N D   T O T A L   L I N E                *
+      *****************************************************************
+       P0130-PRINT-GRAND-TOTAL.
+
+           IF  W-PREV-WORK-DEPT  NOT =  SPACES
+               PERFORM P0120-PRINT-DEPT-TOTAL
+           END-IF.
+
+           PERFORM P0107-CHECK-PAGE-BREAK.
+           MOVE  A-GRAND-TOTAL  TO  GTL-AMOUNT.
+           WRITE REPORT-RECORD  FROM  W-GRAND-TOTAL-LINE.
+           ADD  1  TO  W-LINE-COUNT.
+
+           PERFORM P0107-CHECK-PAGE-BREAK.
+           MOVE  A-GRAND-TOTAL-COMP  TO  GTC-AMOUNT.
+           WRITE REPORT-RECORD  FROM  W-GRAND-TOTAL-COMP-LINE.
+           ADD  1  TO  W-LINE-COUNT.
+      /
+      *****************************************************************
+      *   P R I N T   R E C O R D - C O U N T   C O N T R O L   T O T A L
+      *****************************************************************
+       P0140-PRINT-CONTROL-TOTAL.
+
+           MOVE  W-TABLE-ROWCOUNT  TO  CTL-TABLE-COUNT.
+           MOVE  A-RECORDS-READ    TO  CTL-RECORDS-READ.
+           WRITE REPORT-RECORD  FROM  W-CONTROL-TOTAL-LINE.
+
+           IF  W-TABLE-ROWCOUNT  NOT =  A-RECORDS-READ
+               DISPLAY 'RECORD COUNT MISMATCH - TABLE VS EXTRACT'
+               DISPLAY 'TABLE ROW COUNT = ', W-TABLE-ROWCOUNT
+               DISPLAY 'RECORDS READ    = ', A-RECORDS-READ
+               PERFORM P9999-ABEND-PGM
+           END-IF.
       /                                                                 03300026
       ***************************************************************** 03310026
       *                                                               * 03320026
@@ -271,13 +613,279 @@
        P0200-LOAD-EMP-DATA.                                             03340026
                                                                         03350026
             INITIALIZE  W-REPORT-RECORD.                                03360026
+            MOVE  'N'  TO  W-REJECT-SW.
                                                                         03370026
             MOVE WORKDEPT                       TO  REP-WORK-DEPT.      03380026
             MOVE EMPNO                          TO  REP-EMP-NBR.        03390026
             MOVE LASTNAME-TEXT(1:LASTNAME-LEN)  TO  REP-LAST-NAME.      03400026
             MOVE FIRSTNME-TEXT(1:FIRSTNME-LEN)  TO  REP-FIRST-NAME.     03410026
             MOVE SALARY                         TO  REP-SALARY.         03420026
+
+            IF  NULL_IND(6)  >=  ZERO
+                MOVE  DEPTNAME-TEXT(1:DEPTNAME-LEN)  TO  REP-DEPT-NAME
+            END-IF.
+
+            MOVE  ZERO  TO  W-TOTAL-COMP.
+            COMPUTE  W-TOTAL-COMP  =  SALARY.
+            IF  NULL_IND(7)  >=  ZERO
+                COMPUTE  W-TOTAL-COMP  =  W-TOTAL-COMP  +  BONUS
+            END-IF.
+            IF  NULL_IND(8)  >=  ZERO
+                COMPUTE  W-TOTAL-COMP  =  W-TOTAL-COMP  +  COMM
+            END-IF.
+            MOVE  W-TOTAL-COMP  TO  REP-TOTAL-COMP.
+
+            PERFORM P0210-CHECK-NULL-COLUMNS.
+
+            PERFORM P0230-CHECK-RANGE-EDITS.
+
+            IF  NOT  ROW-REJECTED
+                PERFORM P0220-WRITE-CSV-RECORD
+            END-IF.
       /                                                                 03430026
+      *****************************************************************
+      *  N U L L  W O R K D E P T / N A M E  E X C E P T I O N  C H K  *
+      *****************************************************************
+       P0210-CHECK-NULL-COLUMNS.
+
+           IF  NULL_IND(2)  <  ZERO
+               MOVE  EMPNO         TO  EXCP-EMP-NBR
+               MOVE  'FIRSTNME'    TO  EXCP-COLUMN
+               MOVE  'COLUMN IS NULL'      TO  EXCP-MESSAGE
+               WRITE EXCP-RECORD  FROM  W-EXCP-RECORD
+               ADD  1  TO  A-EXCEPTIONS-WRITTEN
+           END-IF.
+
+           IF  NULL_IND(3)  <  ZERO
+               MOVE  EMPNO         TO  EXCP-EMP-NBR
+               MOVE  'LASTNAME'    TO  EXCP-COLUMN
+               MOVE  'COLUMN IS NULL'      TO  EXCP-MESSAGE
+               WRITE EXCP-RECORD  FROM  W-EXCP-RECORD
+               ADD  1  TO  A-EXCEPTIONS-WRITTEN
+           END-IF.
+
+           IF  NULL_IND(4)  <  ZERO
+               MOVE  EMPNO         TO  EXCP-EMP-NBR
+               MOVE  'WORKDEPT'    TO  EXCP-COLUMN
+               MOVE  'COLUMN IS NULL'      TO  EXCP-MESSAGE
+               WRITE EXCP-RECORD  FROM  W-EXCP-RECORD
+               ADD  1  TO  A-EXCEPTIONS-WRITTEN
+           END-IF.
+      *****************************************************************
+      *     W R I T E   C S V   E X T R A C T   R E C O R D            *
+      *****************************************************************
+       P0220-WRITE-CSV-RECORD.
+
+           MOVE  EMPNO                          TO  CSV-EMP-NBR.
+           MOVE  WORKDEPT                       TO  CSV-WORK-DEPT.
+           MOVE  LASTNAME-TEXT(1:LASTNAME-LEN)  TO  CSV-LAST-NAME.
+           MOVE  FIRSTNME-TEXT(1:FIRSTNME-LEN)  TO  CSV-FIRST-NAME.
+           MOVE  SALARY                         TO  CSV-SALARY.
+           WRITE CSV-RECORD  FROM  W-CSV-RECORD.
+           ADD   1  TO  A-CSV-RECORDS-WRITTEN.
+      /
+      *****************************************************************
+      *  S A L A R Y / E D L E V E L / S E X   R A N G E   C H E C K   *
+      *****************************************************************
+       P0230-CHECK-RANGE-EDITS.
+
+           IF  NULL_IND(5)  >=  ZERO
+               IF  SALARY  <  C-SALARY-LOW  OR
+                   SALARY  >  C-SALARY-HIGH
+                   MOVE  SALARY            TO  W-REJT-EDIT-VALUE
+                   MOVE  EMPNO             TO  REJT-EMP-NBR
+                   MOVE  'SALARY'          TO  REJT-FIELD
+                   MOVE  W-REJT-EDIT-VALUE TO  REJT-VALUE
+                   MOVE  'OUT OF RANGE'    TO  REJT-REASON
+                   WRITE REJT-RECORD  FROM  W-REJT-RECORD
+                   ADD  1  TO  A-REJECTS-WRITTEN
+                   MOVE  'Y'               TO  W-REJECT-SW
+               END-IF
+           END-IF.
+
+           IF  NULL_IND(9)  >=  ZERO
+               IF  EDLEVEL  <  C-EDLEVEL-LOW  OR
+                   EDLEVEL  >  C-EDLEVEL-HIGH
+                   MOVE  EDLEVEL           TO  W-REJT-EDIT-INT
+                   MOVE  W-REJT-EDIT-INT   TO  REJT-VALUE
+                   MOVE  EMPNO             TO  REJT-EMP-NBR
+                   MOVE  'EDLEVEL'         TO  REJT-FIELD
+                   MOVE  'OUT OF RANGE'    TO  REJT-REASON
+                   WRITE REJT-RECORD  FROM  W-REJT-RECORD
+                   ADD  1  TO  A-REJECTS-WRITTEN
+                   MOVE  'Y'               TO  W-REJECT-SW
+               END-IF
+           END-IF.
+
+           IF  NULL_IND(10)  >=  ZERO
+               IF  SEX  NOT =  'M'  AND  SEX  NOT =  'F'
+                   MOVE  SEX               TO  REJT-VALUE
+                   MOVE  EMPNO             TO  REJT-EMP-NBR
+                   MOVE  'SEX'             TO  REJT-FIELD
+                   MOVE  'NOT M OR F'      TO  REJT-REASON
+                   WRITE REJT-RECORD  FROM  W-REJT-RECORD
+                   ADD  1  TO  A-REJECTS-WRITTEN
+                   MOVE  'Y'               TO  W-REJECT-SW
+               END-IF
+           END-IF.
+      /
+      *****************************************************************
+      *   A C C E P T   O P T I O N A L   W O R K D E P T   P A R M    *
+      *****************************************************************
+       P0010-ACCEPT-PARM-CARD.
+
+           MOVE  SPACES  TO  W-PARM-WORKDEPT.
+           ACCEPT  W-PARM-WORKDEPT  FROM  SYSIN.
+      /
+      *****************************************************************
+      *   R E A D   L A S T - R U N   C H E C K P O I N T              *
+      *****************************************************************
+       P0015-READ-CHECKPOINT.
+
+           MOVE  LOW-VALUES  TO  W-LAST-WORKDEPT
+                                  W-LAST-LASTNAME
+                                  W-LAST-EMPNO.
+           MOVE  'N'          TO  W-CHECKPOINT-SW.
+
+           OPEN INPUT CHKPT-FILE.
+           IF  WS-CHKPT-STATUS  =  '00'
+               READ CHKPT-FILE
+               IF  WS-CHKPT-STATUS  =  '00'  AND
+                   CHKPT-LAST-EMPNO  NOT =  SPACES  AND
+                   CHKPT-LAST-EMPNO  NOT =  LOW-VALUES
+                   MOVE  CHKPT-LAST-WORKDEPT  TO  W-LAST-WORKDEPT
+                   MOVE  CHKPT-LAST-LASTNAME  TO  W-LAST-LASTNAME
+                   MOVE  CHKPT-LAST-EMPNO     TO  W-LAST-EMPNO
+                   MOVE  CHKPT-PREV-WORKDEPT  TO  W-PREV-WORK-DEPT
+                   MOVE  CHKPT-DEPT-TOTAL     TO  A-DEPT-TOTAL
+                   MOVE  CHKPT-GRAND-TOTAL    TO  A-GRAND-TOTAL
+                   MOVE  CHKPT-GRAND-TOT-COMP TO  A-GRAND-TOTAL-COMP
+                   MOVE  'Y'                  TO  W-CHECKPOINT-SW
+               END-IF
+               CLOSE CHKPT-FILE
+           END-IF.
+      /
+      *****************************************************************
+      *   W R I T E   R E S T A R T   C H E C K P O I N T              *
+      *****************************************************************
+       P0150-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHKPT-FILE.
+           IF  WS-CHKPT-STATUS  NOT =  '00'
+               DISPLAY 'P0150 OPEN CHKPT-FILE FAILED'
+               DISPLAY 'FILE STATUS = ', WS-CHKPT-STATUS
+               PERFORM P9999-ABEND-PGM
+           END-IF.
+           MOVE  W-LAST-WORKDEPT  TO  CHKPT-LAST-WORKDEPT.
+           MOVE  W-LAST-LASTNAME  TO  CHKPT-LAST-LASTNAME.
+           MOVE  W-LAST-EMPNO     TO  CHKPT-LAST-EMPNO.
+           MOVE  W-PREV-WORK-DEPT     TO  CHKPT-PREV-WORKDEPT.
+           MOVE  A-DEPT-TOTAL         TO  CHKPT-DEPT-TOTAL.
+           MOVE  A-GRAND-TOTAL        TO  CHKPT-GRAND-TOTAL.
+           MOVE  A-GRAND-TOTAL-COMP   TO  CHKPT-GRAND-TOT-COMP.
+           WRITE CHKPT-RECORD.
+           IF  WS-CHKPT-STATUS  NOT =  '00'
+               DISPLAY 'P0150 WRITE CHKPT-RECORD FAILED'
+               DISPLAY 'FILE STATUS = ', WS-CHKPT-STATUS
+               PERFORM P9999-ABEND-PGM
+           END-IF.
+           CLOSE CHKPT-FILE.
+           MOVE  ZERO  TO  W-FETCH-SINCE-CHKPT.
+      /
+      *****************************************************************
+      *   C L E A R   C H E C K P O I N T   O N   C L E A N   F I N I S H
+      *****************************************************************
+       P0160-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHKPT-FILE.
+           IF  WS-CHKPT-STATUS  NOT =  '00'
+               DISPLAY 'P0160 OPEN CHKPT-FILE FAILED'
+               DISPLAY 'FILE STATUS = ', WS-CHKPT-STATUS
+               PERFORM P9999-ABEND-PGM
+           END-IF.
+           MOVE  LOW-VALUES  TO  CHKPT-LAST-WORKDEPT.
+           MOVE  LOW-VALUES  TO  CHKPT-LAST-LASTNAME.
+           MOVE  LOW-VALUES  TO  CHKPT-LAST-EMPNO.
+           MOVE  LOW-VALUES  TO  CHKPT-PREV-WORKDEPT.
+           MOVE  ZERO        TO  CHKPT-DEPT-TOTAL.
+           MOVE  ZERO        TO  CHKPT-GRAND-TOTAL.
+           MOVE  ZERO        TO  CHKPT-GRAND-TOT-COMP.
+           WRITE CHKPT-RECORD.
+           IF  WS-CHKPT-STATUS  NOT =  '00'
+               DISPLAY 'P0160 WRITE CHKPT-RECORD FAILED'
+               DISPLAY 'FILE STATUS = ', WS-CHKPT-STATUS
+               PERFORM P9999-ABEND-PGM
+           END-IF.
+           CLOSE CHKPT-FILE.
+      /
+      *****************************************************************
+      *   R E A D   L A S T - R U N   C O N T R O L   D A T E          *
+      *****************************************************************
+       P0017-READ-LAST-RUN-DATE.
+
+           MOVE  SPACES  TO  W-LAST-RUN-TS.
+
+           OPEN INPUT LRUN-FILE.
+           IF  WS-LRUN-STATUS  =  '00'
+               READ LRUN-FILE
+               IF  WS-LRUN-STATUS  =  '00'  AND
+                   LRUN-LAST-TS  NOT =  SPACES  AND
+                   LRUN-LAST-TS  NOT =  LOW-VALUES
+                   MOVE  LRUN-LAST-TS  TO  W-LAST-RUN-TS
+               END-IF
+               CLOSE LRUN-FILE
+           END-IF.
+      /
+      *****************************************************************
+      *   W R I T E   L A S T - R U N   C O N T R O L   D A T E        *
+      *****************************************************************
+       P0170-WRITE-LAST-RUN-DATE.
+
+           EXEC SQL
+               SET :W-CURRENT-RUN-TS = CURRENT TIMESTAMP
+           END-EXEC.
+
+           OPEN OUTPUT LRUN-FILE.
+           IF  WS-LRUN-STATUS  NOT =  '00'
+               DISPLAY 'P0170 OPEN LRUN-FILE FAILED'
+               DISPLAY 'FILE STATUS = ', WS-LRUN-STATUS
+               PERFORM P9999-ABEND-PGM
+           END-IF.
+           MOVE  W-CURRENT-RUN-TS  TO  LRUN-LAST-TS.
+           WRITE LRUN-RECORD.
+           IF  WS-LRUN-STATUS  NOT =  '00'
+               DISPLAY 'P0170 WRITE LRUN-RECORD FAILED'
+               DISPLAY 'FILE STATUS = ', WS-LRUN-STATUS
+               PERFORM P9999-ABEND-PGM
+           END-IF.
+           CLOSE LRUN-FILE.
+      /
+      /                                                                 03430126
+      *****************************************************************
+      *   C O U N T   R O W S   O N   D S N 8 1 1 0 . E M P            *
+      *****************************************************************
+       P5005-COUNT-EMP-RECORDS.
+
+             EXEC SQL
+                 SELECT COUNT(*)
+                   INTO :W-TABLE-ROWCOUNT
+                   FROM DSN8110.EMP
+                  WHERE (:W-PARM-WORKDEPT = SPACES OR
+                         WORKDEPT = :W-PARM-WORKDEPT)
+                    AND (WORKDEPT, LASTNAME, EMPNO) >
+                        (:W-LAST-WORKDEPT, :W-LAST-LASTNAME,
+                         :W-LAST-EMPNO)
+                    AND (:W-LAST-RUN-TS = SPACES OR
+                         LASTCHG > :W-LAST-RUN-TS)
+             END-EXEC.
+
+             IF  SQLCODE  =  DB2-OK
+                 NEXT SENTENCE
+             ELSE
+                 DISPLAY 'P5005 COUNT EMP RECORDS'
+                 DISPLAY 'SQLCODE = ', SQLCODE
+                 PERFORM P9999-ABEND-PGM.
+      /
       ******************************************************************03440026
       *          O P E N  G P S  C O N T R A C T  C U R S O R          *03450026
       ******************************************************************03460026
@@ -292,7 +900,8 @@
              ELSE                                                       03550026
                  DISPLAY 'ERROR IN DB2 CALL TO EMP RECORD'              03560026
                  DISPLAY 'SQLCODE =', SQLCODE                           03570026
-                 DISPLAY 'P5000-OPEN-EMP-REC'.                          03580026
+                 DISPLAY 'P5000-OPEN-EMP-REC'
+                 PERFORM P9999-ABEND-PGM.
       /                                                                 03590026
       ******************************************************************03600026
       *        C L O S E  G P S  C O N T R A C T  C U R S O R          *03610026
@@ -307,7 +916,8 @@
                  NEXT SENTENCE                                          03700026
              ELSE                                                       03710026
                  DISPLAY ' R5010-CLOSE-EMP-REC'                         03720026
-                 DISPLAY ' SQLCODE', SQLCODE.                           03730026
+                 DISPLAY ' SQLCODE', SQLCODE
+                 PERFORM P9999-ABEND-PGM.
       /                                                                 03740026
       ******************************************************************03750026
       *          F E T C H  G P S  C O N T R A C T  D A T A            *03760026
@@ -315,6 +925,7 @@
        P5020-FETCH-EMP-RECORD.                                          03780026
                                                                         03790026
            INITIALIZE DCLEMP.                                           03800026
+           INITIALIZE DCLDEPT.
                                                                         03810026
            EXEC SQL                                                     03820026
               FETCH EMP_RECORD                                          03830026
@@ -323,7 +934,12 @@
                     :DCLEMP.FIRSTNME,                                   03860026
                     :DCLEMP.LASTNAME,                                   03870026
                     :DCLEMP.WORKDEPT,                                   03880026
-                    :DCLEMP.SALARY                                      03890026
+                    :DCLEMP.SALARY,                                     03890026
+                    :DCLDEPT.DEPTNAME,                                  03890126
+                    :DCLEMP.BONUS,
+                    :DCLEMP.COMM,
+                    :DCLEMP.EDLEVEL,
+                    :DCLEMP.SEX
                                                                         03900026
               INDICATOR :NULL_IND                                       03910026
                                                                         03920026
@@ -334,10 +950,18 @@
               ELSE                                                      03970026
                   IF  SQLCODE  =  DB2-END-OF-TABLE                      03980026
                       INITIALIZE DCLEMP                                 03990026
+                      INITIALIZE DCLDEPT
                   ELSE                                                  04000026
                       DISPLAY 'P5020 EMP REC FETCH'                     04010026
-                      DISPLAY 'SQLCODE = ', SQLCODE.                    04020026
+                      DISPLAY 'SQLCODE = ', SQLCODE
+                      PERFORM P9999-ABEND-PGM.
       /                                                                 04030026
-                                                                        04040026
-                                                                        04050026
+      *****************************************************************04040026
+      *          A B E N D  O N  U N E X P E C T E D  S Q L C O D E    *04050026
+      *****************************************************************04060026
+       P9999-ABEND-PGM.
+
+           DISPLAY 'ABNORMAL TERMINATION - SQLCODE = ', SQLCODE.
+           CALL C-ABEND-PGM USING C-ABEND-CODE, C-ABEND-TYPE.
+           GOBACK.
       *                                                                 04060026
\ No newline at end of file
