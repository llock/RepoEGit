@@ -19,7 +19,8 @@
              BIRTHDATE                      DATE,                       *DCLEMP*
              SALARY                         DECIMAL(9, 2),              *DCLEMP*
              BONUS                          DECIMAL(9, 2),              *DCLEMP*
-             COMM                           DECIMAL(9, 2)               *DCLEMP*
+             COMM                           DECIMAL(9, 2),              *DCLEMP*
+             LASTCHG                        TIMESTAMP                   *DCLEMP*
            ) END-EXEC.                                                  *DCLEMP*
       *******************************************************************DCLEMP*
       * COBOL DECLARATION FOR TABLE DSN8110.EMP                        **DCLEMP*
@@ -43,6 +44,7 @@
            10 SALARY               PIC S9(7)V9(2) USAGE COMP-3.         *DCLEMP*
            10 BONUS                PIC S9(7)V9(2) USAGE COMP-3.         *DCLEMP*
            10 COMM                 PIC S9(7)V9(2) USAGE COMP-3.         *DCLEMP*
+           10 LASTCHG              PIC X(26).                           *DCLEMP*
       *******************************************************************DCLEMP*
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      **DCLEMP*
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      **DCLEMP*
       *******************************************************************DCLEMP*
\ No newline at end of file
